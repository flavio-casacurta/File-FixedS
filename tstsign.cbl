@@ -7,10 +7,22 @@
        WORKING-STORAGE SECTION.
        01.
            03 VAL   PIC S9(5) COMP-3 VALUE -12345.
+           03 VAL-Z PIC S9(5) VALUE ZEROS.
+           03 VAL-L PIC S9(5) SIGN LEADING SEPARATE VALUE ZEROS.
            03 VAL-S PIC S9(5) SIGN TRAILING SEPARATE VALUE ZEROS.
 
        PROCEDURE DIVISION.
        PGP-MAIN SECTION.
+            MOVE VAL TO VAL-Z
+            DISPLAY 'VAL-Z = ' VAL-Z
+            MULTIPLY -1 BY VAL-Z
+            DISPLAY 'VAL-Z = ' VAL-Z
+
+            MOVE VAL TO VAL-L
+            DISPLAY 'VAL-L = ' VAL-L
+            MULTIPLY -1 BY VAL-L
+            DISPLAY 'VAL-L = ' VAL-L
+
             MOVE VAL TO VAL-S.
             DISPLAY 'VAL-S = ' VAL-S
             MULTIPLY -1 BY VAL-S
@@ -18,6 +30,10 @@
            GOBACK.
 
       *SYSOUT
+      *VAL-Z = 12345-
+      *VAL-Z = 12345+
+      *VAL-L = -12345
+      *VAL-L = +12345
       *VAL-S = 12345-
       *VAL-S = 12345+
 
