@@ -0,0 +1,32 @@
+      *================================================================*
+      *    BOOK........: LOGCARD                                      *
+      *    PROGRAMADOR.: C&C                                          *
+      *    OBJETIVO....: LINHA DO LOG PERSISTENTE DE EXECUCAO,         *
+      *                  GRAVADA POR EXTEND EM ARQLOG A CADA RUN DE    *
+      *                  @PGMID (9060-GRAVAR-LOG-EXECUCAO), PARA       *
+      *                  PERMITIR ACOMPANHAR VOLUME DE CONVERSAO AO    *
+      *                  LONGO DO TEMPO SEM DEPENDER DO SYSOUT DO JOB. *
+      *    LAYOUT......: LOG-PGMID      - NOME DO PROGRAMA QUE GEROU   *
+      *                  A LINHA (@PGMID).                             *
+      *                  LOG-DATA       - DATA DO RUN, AAAAMMDD.       *
+      *                  LOG-HORA       - HORA DO RUN, HHMMSSCC (VIDE  *
+      *                  ACCEPT ... FROM TIME).                        *
+      *                  LOG-LIDOS      - REGISTROS LIDOS NO RUN.      *
+      *                  LOG-GRAVADOS   - REGISTROS GRAVADOS NO RUN.   *
+      *                  LOG-REJEITADOS - REGISTROS REJEITADOS (VIDE   *
+      *                  ARQREJPD/ARQREJZD) NO RUN.                    *
+      *================================================================*
+
+       01  WRK-LINHA-LOG.
+           03 LOG-PGMID                PIC  X(008).
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 LOG-DATA                 PIC  9(008).
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 LOG-HORA                 PIC  9(008).
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 LOG-LIDOS                PIC  9(009).
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 LOG-GRAVADOS             PIC  9(009).
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 LOG-REJEITADOS           PIC  9(009).
+           03 FILLER                   PIC  X(024)         VALUE SPACES.
