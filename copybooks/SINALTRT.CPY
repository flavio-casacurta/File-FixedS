@@ -0,0 +1,28 @@
+      *================================================================*
+      *    BOOK........: SINALTRT                                     *
+      *    PROGRAMADOR.: C&C                                          *
+      *    OBJETIVO....: ROTINA PADRAO DE TRATAMENTO DE SINAL NA      *
+      *                  CONVERSAO PD<->ZD (COMP-3, ZONADO C/ SINAL    *
+      *                  OVERPUNCH, SINAL LEADING SEPARATE E SINAL     *
+      *                  TRAILING SEPARATE).                          *
+      *                  HOMOLOGADA A PARTIR DOS TESTES DO PROGRAMA    *
+      *                  TSTSIGN.CBL - O MOVE/MULTIPLY NATIVOS DO      *
+      *                  COBOL JA TRATAM CORRETAMENTE OS TRES         *
+      *                  FORMATOS ACIMA, SEM NECESSIDADE DE            *
+      *                  MANIPULACAO MANUAL DE BYTE/NIBBLE. NAO        *
+      *                  SUBSTITUIR POR LOGICA DE OVERPUNCH MANUAL.    *
+      *    USO........: COPY SINALTRT REPLACING ==@CAMPOIN== BY        *
+      *                 <CAMPO-ORIGEM> ==@CAMPOOUT== BY                *
+      *                 <CAMPO-DESTINO>. INSERIR DENTRO DE             *
+      *                 3190-FORMATAR-PADRAO-ARQOUTZD/PD (OU DE UMA    *
+      *                 31N0-FORMATAR-TIPOn-ARQOUTZD/PD, NO CASO DE    *
+      *                 MULTIPLOS TIPOS DE REGISTRO), UMA COPIA PARA   *
+      *                 CADA CAMPO NUMERICO COM SINAL.                 *
+      *================================================================*
+
+           MOVE @CAMPOIN                TO @CAMPOOUT
+
+           IF  @CAMPOIN                 LESS THAN ZEROS
+               AND @CAMPOOUT            NOT LESS THAN ZEROS
+               MULTIPLY -1              BY @CAMPOOUT
+           END-IF
