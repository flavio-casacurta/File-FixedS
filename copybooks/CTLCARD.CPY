@@ -0,0 +1,33 @@
+      *================================================================*
+      *    BOOK........: CTLCARD                                      *
+      *    PROGRAMADOR.: C&C                                          *
+      *    OBJETIVO....: CARTAO DE CONTROLE RECEBIDO VIA SYSIN PARA   *
+      *                  SELECIONAR, EM TEMPO DE EXECUCAO, QUAIS      *
+      *                  CAMPOS NUMERICOS DO @REGOUT RECEBEM O        *
+      *                  TRATAMENTO DE SINAL (COPY SINALTRT) NESTA     *
+      *                  RODADA. POSICAO 'N' = NAO CONVERTER O CAMPO   *
+      *                  NESTA RODADA (MOVE DE ZEROS JA FEITO PELO     *
+      *                  INITIALIZE PERMANECE). POSICAO 'S' OU        *
+      *                  CARTAO AUSENTE = CONVERTER (COMPORTAMENTO     *
+      *                  PADRAO, IGUAL AO DE ANTES DESTA OPCAO).       *
+      *    LAYOUT......: POSICOES 01-10, UMA POR CAMPO NUMERICO DO     *
+      *                  @FORMATOUT, NA ORDEM EM QUE SAO GERADOS.      *
+      *                  POSICOES 11-20, UMA POR CAMPO ALFANUMERICO    *
+      *                  DO @BOOKOUT SUJEITO A TRADUCAO DE CODIGO      *
+      *                  (EBCDIC -> ASCII, VIDE COPY EBCASC), NA       *
+      *                  ORDEM EM QUE SAO GERADOS. POSICAO 'N' = NAO   *
+      *                  TRADUZIR O CAMPO NESTA RODADA. POSICAO 'S'    *
+      *                  OU CARTAO AUSENTE = TRADUZIR (COMPORTAMENTO   *
+      *                  PADRAO, IGUAL AO DE ANTES DESTA OPCAO).       *
+      *================================================================*
+
+       01  WRK-CARTAO-CONTROLE.
+           03 CTL-CONV-CAMPO           OCCURS 10 TIMES
+                                       PIC  X(001).
+              88 CTL-CONVERTER-CAMPO                        VALUE 'S'.
+              88 CTL-NAO-CONVERTER-CAMPO                     VALUE 'N'.
+           03 CTL-TRAD-CAMPO           OCCURS 10 TIMES
+                                       PIC  X(001).
+              88 CTL-TRADUZIR-CAMPO                          VALUE 'S'.
+              88 CTL-NAO-TRADUZIR-CAMPO                       VALUE 'N'.
+           03 FILLER                   PIC  X(060).
