@@ -0,0 +1,86 @@
+      *================================================================*
+      *    BOOK........: EBCASC                                       *
+      *    PROGRAMADOR.: C&C                                          *
+      *    OBJETIVO....: TABELAS DE TRADUCAO DE CODIGO (EBCDIC PARA   *
+      *                  ASCII) PARA OS CAMPOS ALFANUMERICOS DO       *
+      *                  @BOOKOUT, USADAS VIA INSPECT ... CONVERTING  *
+      *                  EM 3190-FORMATAR-PADRAO-ARQOUTZD/PD (BLOCO   *
+      *                  OPCIONAL @CONVERTERTEXTO). WRK-TABELA-TODOS- *
+      *                  CODIGOS E A TABELA IDENTIDADE (POSICAO = O   *
+      *                  PROPRIO CODIGO, 000 A 255); WRK-TABELA-      *
+      *                  EBCDIC-EM-ASCII TRAZ, NA MESMA POSICAO, O     *
+      *                  CARACTER ASCII CORRESPONDENTE A CADA CODIGO  *
+      *                  EBCDIC (CODEPAGE IBM037), COM ESPACO ONDE     *
+      *                  NAO HA EQUIVALENTE ASCII IMPRIMIVEL.          *
+      *    USO.........: INSPECT <CAMPO> CONVERTING                   *
+      *                  WRK-TABELA-TODOS-CODIGOS TO                  *
+      *                  WRK-TABELA-EBCDIC-EM-ASCII.                  *
+      *================================================================*
+
+       01  WRK-TABELA-TODOS-CODIGOS.
+           03 FILLER PIC X(008) VALUE X'0001020304050607'.
+           03 FILLER PIC X(008) VALUE X'08090A0B0C0D0E0F'.
+           03 FILLER PIC X(008) VALUE X'1011121314151617'.
+           03 FILLER PIC X(008) VALUE X'18191A1B1C1D1E1F'.
+           03 FILLER PIC X(008) VALUE X'2021222324252627'.
+           03 FILLER PIC X(008) VALUE X'28292A2B2C2D2E2F'.
+           03 FILLER PIC X(008) VALUE X'3031323334353637'.
+           03 FILLER PIC X(008) VALUE X'38393A3B3C3D3E3F'.
+           03 FILLER PIC X(008) VALUE X'4041424344454647'.
+           03 FILLER PIC X(008) VALUE X'48494A4B4C4D4E4F'.
+           03 FILLER PIC X(008) VALUE X'5051525354555657'.
+           03 FILLER PIC X(008) VALUE X'58595A5B5C5D5E5F'.
+           03 FILLER PIC X(008) VALUE X'6061626364656667'.
+           03 FILLER PIC X(008) VALUE X'68696A6B6C6D6E6F'.
+           03 FILLER PIC X(008) VALUE X'7071727374757677'.
+           03 FILLER PIC X(008) VALUE X'78797A7B7C7D7E7F'.
+           03 FILLER PIC X(008) VALUE X'8081828384858687'.
+           03 FILLER PIC X(008) VALUE X'88898A8B8C8D8E8F'.
+           03 FILLER PIC X(008) VALUE X'9091929394959697'.
+           03 FILLER PIC X(008) VALUE X'98999A9B9C9D9E9F'.
+           03 FILLER PIC X(008) VALUE X'A0A1A2A3A4A5A6A7'.
+           03 FILLER PIC X(008) VALUE X'A8A9AAABACADAEAF'.
+           03 FILLER PIC X(008) VALUE X'B0B1B2B3B4B5B6B7'.
+           03 FILLER PIC X(008) VALUE X'B8B9BABBBCBDBEBF'.
+           03 FILLER PIC X(008) VALUE X'C0C1C2C3C4C5C6C7'.
+           03 FILLER PIC X(008) VALUE X'C8C9CACBCCCDCECF'.
+           03 FILLER PIC X(008) VALUE X'D0D1D2D3D4D5D6D7'.
+           03 FILLER PIC X(008) VALUE X'D8D9DADBDCDDDEDF'.
+           03 FILLER PIC X(008) VALUE X'E0E1E2E3E4E5E6E7'.
+           03 FILLER PIC X(008) VALUE X'E8E9EAEBECEDEEEF'.
+           03 FILLER PIC X(008) VALUE X'F0F1F2F3F4F5F6F7'.
+           03 FILLER PIC X(008) VALUE X'F8F9FAFBFCFDFEFF'.
+
+       01  WRK-TABELA-EBCDIC-EM-ASCII.
+           03 FILLER PIC X(008) VALUE X'000102032009207F'.
+           03 FILLER PIC X(008) VALUE X'2020200B0C0D0E0F'.
+           03 FILLER PIC X(008) VALUE X'1011121320200820'.
+           03 FILLER PIC X(008) VALUE X'181920201C1D1E1F'.
+           03 FILLER PIC X(008) VALUE X'20202020200A171B'.
+           03 FILLER PIC X(008) VALUE X'2020202020050607'.
+           03 FILLER PIC X(008) VALUE X'2020162020202004'.
+           03 FILLER PIC X(008) VALUE X'202020201415201A'.
+           03 FILLER PIC X(008) VALUE X'2020202020202020'.
+           03 FILLER PIC X(008) VALUE X'2020202E3C282B7C'.
+           03 FILLER PIC X(008) VALUE X'2620202020202020'.
+           03 FILLER PIC X(008) VALUE X'202021242A293B20'.
+           03 FILLER PIC X(008) VALUE X'2D2F202020202020'.
+           03 FILLER PIC X(008) VALUE X'2020202C255F3E3F'.
+           03 FILLER PIC X(008) VALUE X'2020202020202020'.
+           03 FILLER PIC X(008) VALUE X'20603A2340273D22'.
+           03 FILLER PIC X(008) VALUE X'2061626364656667'.
+           03 FILLER PIC X(008) VALUE X'6869202020202020'.
+           03 FILLER PIC X(008) VALUE X'206A6B6C6D6E6F70'.
+           03 FILLER PIC X(008) VALUE X'7172202020202020'.
+           03 FILLER PIC X(008) VALUE X'207E737475767778'.
+           03 FILLER PIC X(008) VALUE X'797A202020202020'.
+           03 FILLER PIC X(008) VALUE X'5E20202020202020'.
+           03 FILLER PIC X(008) VALUE X'20205B5D20202020'.
+           03 FILLER PIC X(008) VALUE X'7B41424344454647'.
+           03 FILLER PIC X(008) VALUE X'4849202020202020'.
+           03 FILLER PIC X(008) VALUE X'7D4A4B4C4D4E4F50'.
+           03 FILLER PIC X(008) VALUE X'5152202020202020'.
+           03 FILLER PIC X(008) VALUE X'5C20535455565758'.
+           03 FILLER PIC X(008) VALUE X'595A202020202020'.
+           03 FILLER PIC X(008) VALUE X'3031323334353637'.
+           03 FILLER PIC X(008) VALUE X'3839202020202020'.
