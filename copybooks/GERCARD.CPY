@@ -0,0 +1,35 @@
+      *================================================================*
+      *    BOOK........: GERCARD                                      *
+      *    PROGRAMADOR.: C&C                                          *
+      *    OBJETIVO....: CARTAO DE CONTROLE LIDO PELA FERRAMENTA DE    *
+      *                  GERACAO (GERAPGM) EM ARQCTL, UM CARTAO POR    *
+      *                  OCORRENCIA DE TOKEN A SUBSTITUIR NO MEMBRO    *
+      *                  MODELO (ARQTPL). UM MESMO TOKEN PODE TER      *
+      *                  VARIOS CARTOES, NA ORDEM EM QUE DEVEM SAIR    *
+      *                  NO MEMBRO GERADO (ARQGER) - E O CASO DOS      *
+      *                  BLOCOS DE VARIAS LINHAS (@FORMATOUT,          *
+      *                  @VALIDARNUM, @ACUMULARHASH, @CONVERTERTEXTO,  *
+      *                  ETC.), ONDE CADA CARTAO E UMA LINHA DO BLOCO. *
+      *    LAYOUT......: GER-TOKEN  - NOME DO TOKEN, SEM O '@', P.EX.  *
+      *                  'PGMID', 'LENGTHIN', 'FORMATOUT'.             *
+      *                  GER-VALOR  - PARA UM TOKEN QUE OCORRE NO      *
+      *                  MEIO DE UMA LINHA DO MODELO (P.EX. @PGMID EM  *
+      *                  'PROGRAM-ID. @PGMID.'), O TEXTO QUE SUBSTITUI *
+      *                  O TOKEN NAQUELE PONTO DA LINHA. PARA UM       *
+      *                  TOKEN QUE OCUPA SOZINHO UMA LINHA INTEIRA DO  *
+      *                  MODELO (UM "MARCADOR", COLUNA 1 ATE O FIM DA  *
+      *                  LINHA EM BRANCO), O TEXTO DE GER-VALOR (JA    *
+      *                  NAS COLUNAS CERTAS) SUBSTITUI A LINHA TODA -  *
+      *                  UM CARTAO POR LINHA DE SAIDA.                 *
+      *    OBSERVACAO..: TOKEN SEM NENHUM CARTAO NO ARQCTL: SE FOR UM  *
+      *                  MARCADOR DE LINHA INTEIRA, A LINHA E OMITIDA  *
+      *                  DO ARQGER (BLOCO OPCIONAL NAO UTILIZADO NESTA *
+      *                  GERACAO); SE FOR UM TOKEN NO MEIO DE UMA      *
+      *                  LINHA, A LINHA SAI COM O TOKEN INTOCADO, PARA *
+      *                  CHAMAR A ATENCAO DE QUEM REVISAR O MEMBRO     *
+      *                  GERADO ANTES DE COMPILAR.                    *
+      *================================================================*
+
+       01  WRK-CARTAO-GERACAO.
+           03 GER-TOKEN                PIC  X(015).
+           03 GER-VALOR                PIC  X(085).
