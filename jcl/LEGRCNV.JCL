@@ -0,0 +1,110 @@
+//LEGRCNV  PROC  HLQ=PROD.LEGR,                                         00000010
+//             DSNPD=PROD.LEGR.ARQINPPD,                                00000020
+//             GDGZD=PROD.LEGR.ARQOUTZD,                                00000030
+//             GDGPD=PROD.LEGR.ARQOUTPD,                                00000040
+//             REJPD=PROD.LEGR.ARQREJPD,                                00000050
+//             REJZD=PROD.LEGR.ARQREJZD,                                00000060
+//             CKPIN=PROD.LEGR.ARQCKP.G0000V00,                         00000070
+//             CKPPD=PROD.LEGR.ARQCKP,                                  00000080
+//             CKPZD=PROD.LEGR.ARQCKP,                                  00000090
+//             CARTAO=DUMMY,                                            00000100
+//             UNIDADE=SYSDA,                                           00000110
+//             CLASSE=A                                                 00000120
+//*================================================================*    00000130
+//*                        S O N D A   I T                         *    00000140
+//*------------------------------------------------------------------   00000150
+//*  PROC........: LEGRCNV                                              00000160
+//*  PROGRAMADOR.: C&C                                                  00000170
+//*  DATA........: 09/08/2026                                           00000180
+//*------------------------------------------------------------------   00000190
+//*  OBJETIVO....: ENCADEAR LEGRPDZD (PD->ZD) E LEGRZDPD (ZD->PD)       00000200
+//*  EM UM UNICO JOB, PASSANDO O ARQOUTZD GERADO PELO PRIMEIRO PASSO    00000210
+//*  COMO ARQINPZD DO SEGUNDO, CADA SAIDA GRAVADA COMO UMA NOVA         00000220
+//*  GERACAO GDG (+1). EVITA TER QUE REINVENTAR A JCL A CADA NOVO       00000230
+//*  PAR DE CONVERSAO - SO OS PARAMETROS SIMBOLICOS ABAIXO MUDAM.       00000240
+//*------------------------------------------------------------------   00000250
+//*  PARAMETROS..:                                                      00000260
+//*  HLQ     - QUALIFICADOR DE ALTO NIVEL DOS DATASETS DO PAR           00000270
+//*  DSNPD   - ARQUIVO PACKED ORIGINAL (ENTRADA DE LEGRPDZD)            00000280
+//*  GDGZD   - BASE GDG DO ARQUIVO ZONADO INTERMEDIARIO (ARQOUTZD/      00000290
+//*            ARQINPZD); GRAVADO COMO (+1) NO STEP010 E LIDO COMO      00000300
+//*            (+1) NO STEP020 - MESMA GERACAO, CRIADA NESTE JOB.       00000310
+//*  GDGPD   - BASE GDG DO ARQUIVO PACKED FINAL (ARQOUTPD), GRAVADO     00000320
+//*            COMO (+1) NO STEP020.                                    00000330
+//*  REJPD   - ARQUIVO DE REJEITADOS DO STEP010 (VIDE VALIDACAO DE      00000340
+//*            CAMPOS NUMERICOS EM LEGRPDZD).                           00000350
+//*  REJZD   - ARQUIVO DE REJEITADOS DO STEP020.                        00000360
+//*  CKPIN/CKPPD/CKPZD - CHECKPOINT DE RESTART (BLOCO OPCIONAL NOS      00000370
+//*            PROGRAMAS); DEIXE CKPIN=DUMMY QUANDO NAO FOR UM          00000380
+//*            RESTART. CKPPD E CKPZD SAO SEMPRE GRAVADOS. CKPIN E      00000390
+//*            SUBSTITUIDO NA DD POR INTEIRO (//ARQCKPIN DD &CKPIN),    00000391
+//*            NAO SO NO DSN - PASSE O OPERANDO COMPLETO, P.EX.         00000392
+//*            CKPIN=(DSN=PROD.LEGR.ARQCKP.G0005V00,DISP=SHR), ENTRE    00000393
+//*            PARENTESES POR CONTER VIRGULA.                           00000394
+//*  CARTAO  - CARTAO DE CONTROLE SYSIN (VIDE SELECAO DE CAMPOS         00000400
+//*            PARA CONVERSAO DE SINAL EM LEGRPDZD/LEGRZDPD); DUMMY =   00000410
+//*            TODOS OS CAMPOS, COMPORTAMENTO PADRAO. MESMA REGRA DE    00000411
+//*            SUBSTITUICAO DO OPERANDO COMPLETO DO CKPIN ACIMA (//     00000412
+//*            SYSIN DD &CARTAO) - PARA UM CARTAO REAL, USE P.EX.       00000413
+//*            CARTAO=(DSN=PROD.LEGR.CARTAO,DISP=SHR).                  00000414
+//*  UNIDADE/CLASSE - UNIDADE E CLASSE DE DISCO DOS DATASETS NOVOS.     00000430
+//*================================================================*    00000440
+//*                                                                     00000450
+//*------------------------------------------------------------------   00000460
+//* STEP010 - LEGRPDZD: ARQINPPD (PACKED) -> ARQOUTZD (ZONADO)          00000470
+//*------------------------------------------------------------------   00000480
+//STEP010  EXEC PGM=LEGRPDZD                                            00000490
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR                              00000500
+//SYSOUT   DD   SYSOUT=*                                                00000510
+//SYSIN    DD   &CARTAO                                                 00000520
+//ARQINPPD DD   DSN=&DSNPD,DISP=SHR                                     00000530
+//ARQOUTZD DD   DSN=&GDGZD(+1),                                         00000540
+//             DISP=(NEW,CATLG,DELETE),                                 00000550
+//             UNIT=&UNIDADE,                                           00000560
+//             SPACE=(CYL,(10,10),RLSE)                                 00000570
+//ARQREJPD DD   DSN=&REJPD,                                             00000580
+//             DISP=(MOD,CATLG,DELETE),                                 00000590
+//             UNIT=&UNIDADE,                                           00000600
+//             SPACE=(CYL,(1,1),RLSE)                                   00000610
+//ARQCKPIN DD   &CKPIN                                                  00000620
+//ARQCKPPD DD   DSN=&CKPPD(+1),                                         00000630
+//             DISP=(NEW,CATLG,DELETE),                                 00000640
+//             UNIT=&UNIDADE,                                           00000650
+//             SPACE=(CYL,(1,1),RLSE)                                   00000660
+//*                                                                     00000670
+//*------------------------------------------------------------------   00000680
+//* STEP020 - LEGRZDPD: ARQINPZD (ZONADO) -> ARQOUTPD (PACKED)          00000690
+//*  LE A MESMA GERACAO (+1) DE &GDGZD GRAVADA PELO STEP010 ACIMA.      00000700
+//*------------------------------------------------------------------   00000710
+//STEP020  EXEC PGM=LEGRZDPD,COND=(0,NE,STEP010)                        00000720
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR                              00000730
+//SYSOUT   DD   SYSOUT=*                                                00000740
+//SYSIN    DD   &CARTAO                                                 00000750
+//ARQINPZD DD   DSN=&GDGZD(+1),DISP=SHR                                 00000760
+//ARQOUTPD DD   DSN=&GDGPD(+1),                                         00000770
+//             DISP=(NEW,CATLG,DELETE),                                 00000780
+//             UNIT=&UNIDADE,                                           00000790
+//             SPACE=(CYL,(10,10),RLSE)                                 00000800
+//ARQREJZD DD   DSN=&REJZD,                                             00000810
+//             DISP=(MOD,CATLG,DELETE),                                 00000820
+//             UNIT=&UNIDADE,                                           00000830
+//             SPACE=(CYL,(1,1),RLSE)                                   00000840
+//ARQCKPIN DD   &CKPIN                                                  00000850
+//ARQCKPZD DD   DSN=&CKPZD(+1),                                         00000860
+//             DISP=(NEW,CATLG,DELETE),                                 00000870
+//             UNIT=&UNIDADE,                                           00000880
+//             SPACE=(CYL,(1,1),RLSE)                                   00000890
+//             PEND                                                     00000900
+//*================================================================*    00000910
+//*  EXEMPLO DE CHAMADA (JOB QUE USA A PROC ACIMA):                     00000920
+//*                                                                     00000930
+//*  //RODALEGR  JOB  (CONTA),'CONVERSAO PD-ZD-PD',CLASS=A,             00000940
+//*  //              MSGCLASS=X,NOTIFY=&SYSUID                          00000950
+//*  //PASSO1    EXEC LEGRCNV,                                          00000960
+//*  //              HLQ=PROD.LEGR.CLIENTEX,                            00000970
+//*  //              DSNPD=PROD.LEGR.CLIENTEX.ARQINPPD,                 00000980
+//*  //              GDGZD=PROD.LEGR.CLIENTEX.ARQOUTZD,                 00000990
+//*  //              GDGPD=PROD.LEGR.CLIENTEX.ARQOUTPD,                 00001000
+//*  //              REJPD=PROD.LEGR.CLIENTEX.ARQREJPD,                 00001010
+//*  //              REJZD=PROD.LEGR.CLIENTEX.ARQREJZD                  00001020
+//*================================================================*    00001030
