@@ -0,0 +1,904 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. GERAPGM.
+       AUTHOR.     C&C.
+
+      *================================================================*
+      *                        S O N D A   I T                         *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: GERAPGM
+      *    PROGRAMADOR.: C&C
+      *    DATA........: 09/08/2026
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:
+      *                 - LER UM MEMBRO MODELO (ARQTPL - P.EX. UMA     *
+      *                   COPIA DE LEGRPDZD OU LEGRZDPD) E UM MACO DE  *
+      *                   CARTOES DE CONTROLE (ARQCTL - VIDE COPY      *
+      *                   GERCARD) E GRAVAR EM ARQGER O MEMBRO COM     *
+      *                   TODOS OS TOKENS (@PGMID, @LENGTHIN, ETC.)    *
+      *                   SUBSTITUIDOS PELOS VALORES DOS CARTOES.
+      *
+      *                 - EVITAR O ERRO MAIS COMUM DE QUEM SOBE UM PAR *
+      *                   LEGRPDZD/LEGRZDPD NOVO NA MAO: UM @LENGTHIN  *
+      *                   OU @LENGTHOUT TROCADO, OU UM TOKEN ESQUECIDO *
+      *                   QUE SO APARECE NO COMPILE (OU PIOR, SO NO    *
+      *                   RUNTIME). O OPERADOR AINDA ESCREVE O TEXTO   *
+      *                   DOS BLOCOS OPCIONAIS (@FORMATOUT,            *
+      *                   @VALIDARNUM, @ACUMULARHASH, @CONVERTERTEXTO, *
+      *                   ETC.) NOS CARTOES TIPO MARCADOR - A          *
+      *                   FERRAMENTA NAO GERA LOGICA DE NEGOCIO A      *
+      *                   PARTIR DE UMA LISTA DE CAMPOS, SO GARANTE    *
+      *                   QUE TODO TOKEN DO MODELO SAI SUBSTITUIDO DE  *
+      *                   FORMA CONSISTENTE, NO LUGAR CERTO.
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                DDNAME           I/O        INCLUDE/BOOK
+      *                ARQTPL            I         DECLARADO NO PGM
+      *                ARQCTL            I         COPY GERCARD
+      *                ARQGER            O         DECLARADO NO PGM
+      *----------------------------------------------------------------*
+      *    OBSERVACAO..: CADA LINHA DO MODELO E OU (A) UM "MARCADOR" - *
+      *    A LINHA INTEIRA, DA COLUNA 1 ATE O FIM, E UM UNICO TOKEN    *
+      *    (P.EX. A LINHA "@BOOKOUT" SOZINHA) - OU (B) UMA LINHA DE    *
+      *    CODIGO/COMENTARIO COMUM QUE PODE CONTER UM OU MAIS TOKENS   *
+      *    NO MEIO DO TEXTO (P.EX. "PROGRAM-ID. @PGMID."). O MESMO     *
+      *    NOME DE TOKEN PODE SER MARCADOR NUM MODELO E OCORRER NO     *
+      *    MEIO DA LINHA NOUTRO (E O CASO DE @BOOKIN/@BOOKOUT ENTRE    *
+      *    LEGRPDZD E LEGRZDPD), POR ISSO A DETECCAO E SEMPRE PELO     *
+      *    FORMATO DA LINHA, NUNCA PELO NOME DO TOKEN.                 *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT ARQTPL   ASSIGN      TO   UT-S-ARQTPL
+                      FILE STATUS      IS   WRK-FS-ARQTPL.
+
+           SELECT ARQCTL   ASSIGN      TO   UT-S-ARQCTL
+                      FILE STATUS      IS   WRK-FS-ARQCTL.
+
+           SELECT ARQGER   ASSIGN      TO   UT-S-ARQGER
+                      FILE STATUS      IS   WRK-FS-ARQGER.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   INPUT:   MEMBRO MODELO           - ARQTPL                   *
+      *            ORG. SEQUENCIAL    - LRECL   = 080                 *
+      *----------------------------------------------------------------*
+       FD  ARQTPL
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQTPL                   PIC  X(080).
+
+      *----------------------------------------------------------------*
+      *   INPUT:   CARTOES DE CONTROLE     - ARQCTL                   *
+      *            ORG. SEQUENCIAL    - LRECL   = 100                 *
+      *----------------------------------------------------------------*
+       FD  ARQCTL
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQCTL                   PIC  X(100).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:  MEMBRO GERADO            - ARQGER                  *
+      *            ORG. SEQUENCIAL    - LRECL   = 080                 *
+      *----------------------------------------------------------------*
+       FD  ARQGER
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQGER                   PIC  X(080).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(050)        VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE ACUMULADORES                       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-ACUMULADORES.
+
+           03 WRK-LIDOS-ARQTPL         PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-LIDOS-ARQCTL         PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-GRAVADOS-ARQGER      PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-MARCADORES-VAZIOS    PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-LINHAS-TRUNCADAS     PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-DISPLAY              PIC +Z(08)9         VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE TESTE DE FILE-STATUS               ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FS-ARQTPL               PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-ARQCTL               PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-ARQGER               PIC  X(002)         VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO MACO DE CARTOES DE CONTROLE        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY GERCARD.
+
+       01  WRK-TABELA-CARTOES.
+           03 WRK-QTD-CARTOES          PIC  9(005) COMP-3  VALUE ZEROS.
+           03 WRK-CARTAO-TAB           OCCURS 200 TIMES
+                                       INDEXED BY WRK-IDX-CARTAO.
+              05 WRK-TAB-TOKEN         PIC  X(015).
+              05 WRK-TAB-VALOR         PIC  X(085).
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DA LINHA DO MODELO E DA LINHA DE SAIDA***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-LINHA-TPL               PIC  X(080)         VALUE SPACES.
+       01  WRK-LINHA-SAIDA             PIC  X(080)         VALUE SPACES.
+       01  WRK-LINHA-MONTAGEM          PIC  X(160)         VALUE SPACES.
+       01  WRK-PONTEIRO-MONTAGEM       PIC  9(003)         VALUE 1.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE DETECCAO DE LINHA-MARCADOR         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-CONTROLE-MARCADOR.
+           03 WRK-SW-MARCADOR          PIC  X(001)         VALUE 'N'.
+              88 WRK-LINHA-E-MARCADOR                        VALUE 'S'.
+              88 WRK-LINHA-NAO-E-MARCADOR                     VALUE 'N'.
+           03 WRK-TOKEN-MARCADOR       PIC  X(015)         VALUE SPACES.
+           03 WRK-TAM-TOKEN-MARCADOR   PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-POS-VARREDURA        PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-POS-RESTO            PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-TAM-RESTO            PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-SW-ACHOU-BRANCO      PIC  X(001)         VALUE 'N'.
+              88 WRK-ACHOU-BRANCO                             VALUE 'S'.
+           03 WRK-SW-ESCREVEU-CARTAO   PIC  X(001)         VALUE 'N'.
+              88 WRK-ESCREVEU-CARTAO                          VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CALCULO DE TAMANHO DE TEXTO        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-CONTROLE-TAMANHO.
+           03 WRK-TEXTO-SCAN           PIC  X(085)         VALUE SPACES.
+           03 WRK-TAM-MAX-SCAN         PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-TAM-SCAN             PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-POS-SCAN             PIC  9(003) COMP-3  VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE SUBSTITUICAO DE TOKEN NO MEIO DA   ***'.
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** LINHA (TOKEN NAO-MARCADOR)                 ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-CONTROLE-SUBSTITUICAO.
+           03 WRK-IDX-SUBST            PIC  9(005) COMP-3  VALUE ZEROS.
+           03 WRK-BUSCA                PIC  X(016)         VALUE SPACES.
+           03 WRK-TAM-BUSCA            PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-VALOR-SUBST          PIC  X(085)         VALUE SPACES.
+           03 WRK-TAM-VALOR            PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-POS-TOKEN            PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-POS-VARRE-SUB        PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-SW-ACHOU-TOKEN       PIC  X(001)         VALUE 'N'.
+              88 WRK-ACHOU-TOKEN-LINHA                        VALUE 'S'.
+           03 WRK-TAM-PREFIXO          PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-POS-SUFIXO           PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-TAM-SUFIXO           PIC  9(003) COMP-3  VALUE ZEROS.
+           03 WRK-TAM-LINHA-MONTADA    PIC  9(003) COMP-3  VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE TRATAMENTO DE ERRO DE ARQUIVOS     ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-NOME-ARQUIVO            PIC  X(008)         VALUE SPACES.
+       01  WRK-FILE-STATUS             PIC  X(002)         VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-VERIFICAR-VAZIO.
+
+           PERFORM 3000-PROCESSAR
+               UNTIL WRK-FS-ARQTPL     EQUAL     '10'.
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT   ARQTPL
+                INPUT   ARQCTL
+                OUTPUT  ARQGER.
+
+           PERFORM 1110-TESTAR-FS-ARQTPL.
+           PERFORM 1120-TESTAR-FS-ARQCTL.
+           PERFORM 1130-TESTAR-FS-ARQGER.
+
+           PERFORM 1200-LER-CARTOES-CONTROLE.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1110-TESTAR-FS-ARQTPL           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQTPL           NOT EQUAL  '00'
+           AND WRK-FS-ARQTPL           NOT EQUAL  '10'
+               MOVE 'ARQTPL'           TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQTPL      TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1120-TESTAR-FS-ARQCTL           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQCTL           NOT EQUAL  '00'
+           AND WRK-FS-ARQCTL           NOT EQUAL  '10'
+               MOVE 'ARQCTL'           TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQCTL      TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1130-TESTAR-FS-ARQGER           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQGER           NOT EQUAL  '00'
+               MOVE 'ARQGER'           TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQGER      TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1200-LER-CARTOES-CONTROLE       SECTION.
+      *----------------------------------------------------------------*
+      *    LE TODO O ARQCTL PARA A TABELA ANTES DE PROCESSAR O MODELO, *
+      *    PARA PERMITIR LOCALIZAR OS CARTOES DE UM TOKEN EM QUALQUER  *
+      *    PONTO DO MODELO, INDEPENDENTE DA ORDEM DO MACO.             *
+      *----------------------------------------------------------------*
+
+           PERFORM 1210-LER-ARQCTL.
+
+           PERFORM 1220-ARMAZENAR-CARTAO
+               UNTIL WRK-FS-ARQCTL     EQUAL     '10'.
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1210-LER-ARQCTL                 SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQCTL                 INTO      WRK-CARTAO-GERACAO.
+
+           PERFORM 1120-TESTAR-FS-ARQCTL.
+
+           IF  WRK-FS-ARQCTL           EQUAL     '00'
+               ADD 1                   TO  WRK-LIDOS-ARQCTL
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1220-ARMAZENAR-CARTAO           SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO  WRK-QTD-CARTOES.
+
+           IF  WRK-QTD-CARTOES         GREATER   200
+               PERFORM 9200-FORMATAR-ERRO-TABELA-CHEIA
+           END-IF.
+
+           SET WRK-IDX-CARTAO          TO        WRK-QTD-CARTOES.
+
+           MOVE GER-TOKEN              TO WRK-TAB-TOKEN(WRK-IDX-CARTAO).
+           MOVE GER-VALOR              TO WRK-TAB-VALOR(WRK-IDX-CARTAO).
+
+           PERFORM 1210-LER-ARQCTL.
+
+      *----------------------------------------------------------------*
+       1220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-VERIFICAR-VAZIO            SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 2100-LER-ARQTPL.
+
+           IF (WRK-LIDOS-ARQTPL        EQUAL     ZEROS)
+               DISPLAY '************ GERAPGM ************'
+               DISPLAY '*                                *'
+               DISPLAY '*      ARQUIVO ARQTPL VAZIO      *'
+               DISPLAY '*       PROGRAMA ENCERRADO       *'
+               DISPLAY '*                                *'
+               DISPLAY '************ GERAPGM ************'
+               MOVE 'ARQTPL'           TO WRK-NOME-ARQUIVO
+               MOVE 4                  TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-LER-ARQTPL                 SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQTPL                 INTO      WRK-LINHA-TPL.
+
+           PERFORM 1110-TESTAR-FS-ARQTPL.
+
+           IF  WRK-FS-ARQTPL           EQUAL     '00'
+               ADD 1                   TO  WRK-LIDOS-ARQTPL
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 3100-TRATAR-LINHA.
+
+           PERFORM 2100-LER-ARQTPL.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3100-TRATAR-LINHA               SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 3110-DETECTAR-MARCADOR.
+
+           IF  WRK-LINHA-E-MARCADOR
+               PERFORM 3120-GRAVAR-CARTOES-TOKEN
+           ELSE
+               PERFORM 3130-SUBSTITUIR-TOKENS
+               MOVE WRK-LINHA-TPL      TO WRK-LINHA-SAIDA
+               PERFORM 3200-GRAVAR-LINHA-ARQGER
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3110-DETECTAR-MARCADOR          SECTION.
+      *----------------------------------------------------------------*
+      *    UMA LINHA E "MARCADOR" QUANDO COMECA COM '@' NA COLUNA 1 E  *
+      *    O RESTO DA LINHA, DEPOIS DO NOME DO TOKEN, E TODO EM        *
+      *    BRANCO - INDEPENDENTE DE QUAL TOKEN SEJA (VIDE OBSERVACAO   *
+      *    NO CABECALHO DESTE PROGRAMA).                               *
+      *----------------------------------------------------------------*
+
+           SET WRK-LINHA-NAO-E-MARCADOR TO TRUE.
+           MOVE SPACES                 TO WRK-TOKEN-MARCADOR.
+
+           IF  WRK-LINHA-TPL(1:1)      EQUAL     '@'
+               PERFORM 3111-LOCALIZAR-FIM-TOKEN-MARC
+               PERFORM 3112-VERIFICAR-RESTO-EM-BRANCO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3111-LOCALIZAR-FIM-TOKEN-MARC   SECTION.
+      *----------------------------------------------------------------*
+      *    VARRE A PARTIR DA COLUNA 2 ATE ACHAR O PRIMEIRO BRANCO (OU  *
+      *    O FIM DA LINHA), ISOLANDO O NOME DO TOKEN APOS O '@'.       *
+      *----------------------------------------------------------------*
+
+           MOVE 2                      TO WRK-POS-VARREDURA.
+           MOVE 'N'                    TO WRK-SW-ACHOU-BRANCO.
+
+           PERFORM 3113-VARRER-TOKEN-MARCADOR
+               UNTIL WRK-ACHOU-BRANCO
+                  OR WRK-POS-VARREDURA GREATER   80.
+
+           COMPUTE WRK-TAM-TOKEN-MARCADOR = WRK-POS-VARREDURA - 2.
+
+           IF  WRK-TAM-TOKEN-MARCADOR  GREATER   ZEROS
+               MOVE WRK-LINHA-TPL(2:WRK-TAM-TOKEN-MARCADOR)
+                                       TO WRK-TOKEN-MARCADOR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3111-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3113-VARRER-TOKEN-MARCADOR      SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-LINHA-TPL(WRK-POS-VARREDURA:1) EQUAL SPACE
+               MOVE 'S'                TO WRK-SW-ACHOU-BRANCO
+           ELSE
+               ADD 1                   TO WRK-POS-VARREDURA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3113-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3112-VERIFICAR-RESTO-EM-BRANCO  SECTION.
+      *----------------------------------------------------------------*
+      *    CONFIRMA QUE, DO FIM DO NOME DO TOKEN ATE A COLUNA 80, SO   *
+      *    HA BRANCOS - SENAO O '@' E SO TEXTO COMUM (COMENTARIO,      *
+      *    ETC.) E NAO UM MARCADOR DE LINHA INTEIRA.                   *
+      *----------------------------------------------------------------*
+
+           IF  WRK-TAM-TOKEN-MARCADOR  GREATER   ZEROS
+               MOVE WRK-POS-VARREDURA  TO WRK-POS-RESTO
+               IF  WRK-POS-RESTO       GREATER   80
+                   SET WRK-LINHA-E-MARCADOR TO TRUE
+               ELSE
+                   COMPUTE WRK-TAM-RESTO = 80 - WRK-POS-RESTO + 1
+                   IF  WRK-LINHA-TPL(WRK-POS-RESTO:WRK-TAM-RESTO)
+                                       EQUAL     SPACES
+                       SET WRK-LINHA-E-MARCADOR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3112-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3120-GRAVAR-CARTOES-TOKEN       SECTION.
+      *----------------------------------------------------------------*
+      *    GRAVA, NA ORDEM DO MACO DE CARTOES, UMA LINHA DE ARQGER     *
+      *    PARA CADA CARTAO CUJO TOKEN CORRESPONDA AO MARCADOR DESTA   *
+      *    LINHA DO MODELO. SE NENHUM CARTAO CORRESPONDER, A LINHA DO  *
+      *    MODELO E OMITIDA DO ARQGER (BLOCO OPCIONAL NAO UTILIZADO).  *
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-SW-ESCREVEU-CARTAO.
+
+           PERFORM 3121-GRAVAR-CARTAO-SE-CORRESPONDE
+               VARYING WRK-IDX-SUBST FROM 1 BY 1
+               UNTIL WRK-IDX-SUBST     GREATER   WRK-QTD-CARTOES.
+
+           IF  NOT WRK-ESCREVEU-CARTAO
+               ADD 1                   TO  WRK-MARCADORES-VAZIOS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3121-GRAVAR-CARTAO-SE-CORRESPONDE SECTION.
+      *----------------------------------------------------------------*
+      *    SE O VALOR DO CARTAO ULTRAPASSAR AS 80 COLUNAS DO MEMBRO    *
+      *    GERADO, O RESTO SERIA DESCARTADO EM SILENCIO PELO           *
+      *    MOVE(1:80) ABAIXO - MESMO RISCO DE 8300-MONTAR-LINHA-       *
+      *    SUBSTITUIDA, POR ISSO O MESMO TRATAMENTO (ACUSAR O CARTAO   *
+      *    E CONTAR EM WRK-LINHAS-TRUNCADAS) E APLICADO AQUI.          *
+      *----------------------------------------------------------------*
+
+           SET WRK-IDX-CARTAO          TO        WRK-IDX-SUBST.
+
+           IF  WRK-TAB-TOKEN (WRK-IDX-CARTAO) EQUAL WRK-TOKEN-MARCADOR
+               MOVE SPACES             TO WRK-TEXTO-SCAN
+               MOVE WRK-TAB-VALOR (WRK-IDX-CARTAO) TO WRK-TEXTO-SCAN
+               MOVE 85                 TO WRK-TAM-MAX-SCAN
+               PERFORM 8100-CALCULAR-TAMANHO
+
+               IF  WRK-TAM-SCAN        GREATER   80
+                   MOVE WRK-TAM-SCAN   TO WRK-TAM-LINHA-MONTADA
+                   PERFORM 8310-AVISAR-LINHA-TRUNCADA
+               END-IF
+
+               MOVE WRK-TAB-VALOR (WRK-IDX-CARTAO) (1:80)
+                                       TO WRK-LINHA-SAIDA
+               PERFORM 3200-GRAVAR-LINHA-ARQGER
+               MOVE 'S'                TO WRK-SW-ESCREVEU-CARTAO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3121-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3130-SUBSTITUIR-TOKENS          SECTION.
+      *----------------------------------------------------------------*
+      *    PERCORRE TODO O MACO DE CARTOES E SUBSTITUI, NO TEXTO DA    *
+      *    LINHA CORRENTE, TODAS AS OCORRENCIAS NO MEIO DE LINHA DE    *
+      *    CADA TOKEN (P.EX. @PGMID EM 'PROGRAM-ID. @PGMID.').         *
+      *----------------------------------------------------------------*
+
+           PERFORM 3131-SUBSTITUIR-CARTAO
+               VARYING WRK-IDX-SUBST FROM 1 BY 1
+               UNTIL WRK-IDX-SUBST     GREATER   WRK-QTD-CARTOES.
+
+      *----------------------------------------------------------------*
+       3130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3131-SUBSTITUIR-CARTAO          SECTION.
+      *----------------------------------------------------------------*
+      *    MONTA O ARGUMENTO DE BUSCA ('@' + TOKEN DO CARTAO) E        *
+      *    SUBSTITUI TODAS AS OCORRENCIAS DESTE TOKEN NA LINHA ATUAL.  *
+      *----------------------------------------------------------------*
+
+           SET WRK-IDX-CARTAO          TO        WRK-IDX-SUBST.
+
+           MOVE SPACES                 TO WRK-TEXTO-SCAN.
+           MOVE WRK-TAB-TOKEN (WRK-IDX-CARTAO) TO WRK-TEXTO-SCAN(1:15).
+           MOVE 15                     TO WRK-TAM-MAX-SCAN.
+           PERFORM 8100-CALCULAR-TAMANHO.
+
+           MOVE SPACES                 TO WRK-BUSCA.
+           MOVE '@'                    TO WRK-BUSCA(1:1).
+
+           IF  WRK-TAM-SCAN            GREATER   ZEROS
+               MOVE WRK-TAB-TOKEN (WRK-IDX-CARTAO) (1:WRK-TAM-SCAN)
+                                       TO WRK-BUSCA(2:WRK-TAM-SCAN)
+               COMPUTE WRK-TAM-BUSCA = WRK-TAM-SCAN + 1
+
+               MOVE SPACES             TO WRK-TEXTO-SCAN
+               MOVE WRK-TAB-VALOR (WRK-IDX-CARTAO) TO WRK-TEXTO-SCAN
+               MOVE 85                 TO WRK-TAM-MAX-SCAN
+               PERFORM 8100-CALCULAR-TAMANHO
+               MOVE WRK-TAM-SCAN       TO WRK-TAM-VALOR
+               MOVE WRK-TAB-VALOR (WRK-IDX-CARTAO) TO WRK-VALOR-SUBST
+
+               PERFORM 8200-LOCALIZAR-TOKEN-LINHA
+
+               PERFORM 3132-APLICAR-SUBSTITUICAO
+                   UNTIL NOT WRK-ACHOU-TOKEN-LINHA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3131-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3132-APLICAR-SUBSTITUICAO       SECTION.
+      *----------------------------------------------------------------*
+
+           COMPUTE WRK-TAM-PREFIXO = WRK-POS-TOKEN - 1.
+           COMPUTE WRK-POS-SUFIXO  = WRK-POS-TOKEN + WRK-TAM-BUSCA.
+           COMPUTE WRK-TAM-SUFIXO  = 80 - WRK-POS-SUFIXO + 1.
+
+           PERFORM 8300-MONTAR-LINHA-SUBSTITUIDA.
+
+           PERFORM 8200-LOCALIZAR-TOKEN-LINHA.
+
+      *----------------------------------------------------------------*
+       3132-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3200-GRAVAR-LINHA-ARQGER        SECTION.
+      *----------------------------------------------------------------*
+
+           WRITE FD-ARQGER             FROM      WRK-LINHA-SAIDA.
+
+           PERFORM 1130-TESTAR-FS-ARQGER.
+
+           ADD 1                       TO  WRK-GRAVADOS-ARQGER.
+
+      *----------------------------------------------------------------*
+       3200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       8100-CALCULAR-TAMANHO           SECTION.
+      *----------------------------------------------------------------*
+      *    CALCULA, EM WRK-TAM-SCAN, O TAMANHO DE WRK-TEXTO-SCAN SEM   *
+      *    OS BRANCOS A DIREITA (A VARREDURA E DE TRAS PARA FRENTE,    *
+      *    PARA NAO PARAR CEDO DEMAIS NUM VALOR COM BRANCOS NO MEIO -  *
+      *    P.EX. 'MOVE REG-CHAVE-PD TO REG-CHAVE-ZD').                 *
+      *----------------------------------------------------------------*
+
+           MOVE WRK-TAM-MAX-SCAN       TO WRK-POS-SCAN.
+           MOVE ZEROS                  TO WRK-TAM-SCAN.
+
+           PERFORM 8110-VARRER-TAMANHO
+               UNTIL WRK-POS-SCAN      EQUAL     ZEROS
+                  OR WRK-TAM-SCAN      GREATER   ZEROS.
+
+      *----------------------------------------------------------------*
+       8100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       8110-VARRER-TAMANHO             SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-TEXTO-SCAN(WRK-POS-SCAN:1) NOT EQUAL SPACE
+               MOVE WRK-POS-SCAN       TO WRK-TAM-SCAN
+           ELSE
+               SUBTRACT 1              FROM WRK-POS-SCAN
+           END-IF.
+
+      *----------------------------------------------------------------*
+       8110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       8200-LOCALIZAR-TOKEN-LINHA      SECTION.
+      *----------------------------------------------------------------*
+      *    PROCURA WRK-BUSCA (TAMANHO WRK-TAM-BUSCA) DENTRO DE         *
+      *    WRK-LINHA-TPL, DA ESQUERDA PARA A DIREITA. WRK-POS-TOKEN    *
+      *    FICA COM A POSICAO DA PRIMEIRA OCORRENCIA (ZERO SE NAO      *
+      *    ACHAR).                                                     *
+      *----------------------------------------------------------------*
+
+           MOVE 1                      TO WRK-POS-VARRE-SUB.
+           MOVE ZEROS                  TO WRK-POS-TOKEN.
+           MOVE 'N'                    TO WRK-SW-ACHOU-TOKEN.
+
+           PERFORM 8210-VARRER-POSICAO
+               UNTIL WRK-ACHOU-TOKEN-LINHA
+                  OR WRK-POS-VARRE-SUB GREATER (81 - WRK-TAM-BUSCA).
+
+      *----------------------------------------------------------------*
+       8200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       8210-VARRER-POSICAO             SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-LINHA-TPL(WRK-POS-VARRE-SUB:WRK-TAM-BUSCA)
+                                       EQUAL WRK-BUSCA(1:WRK-TAM-BUSCA)
+               MOVE WRK-POS-VARRE-SUB  TO WRK-POS-TOKEN
+               MOVE 'S'                TO WRK-SW-ACHOU-TOKEN
+           ELSE
+               ADD 1                   TO WRK-POS-VARRE-SUB
+           END-IF.
+
+      *----------------------------------------------------------------*
+       8210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       8300-MONTAR-LINHA-SUBSTITUIDA   SECTION.
+      *----------------------------------------------------------------*
+      *    RECONSTROI A LINHA EM WRK-LINHA-MONTAGEM (PREFIXO + VALOR   *
+      *    DO CARTAO + SUFIXO), CADA PEDACO ACUMULADO PELO PONTEIRO    *
+      *    DO STRING, POIS O VALOR PODE TER TAMANHO DIFERENTE DO       *
+      *    TOKEN QUE ESTA SUBSTITUINDO.                                *
+      *----------------------------------------------------------------*
+      *    SE PREFIXO + VALOR + SUFIXO ULTRAPASSAR AS 80 COLUNAS DO    *
+      *    MEMBRO GERADO, O RESTO SERIA DESCARTADO EM SILENCIO PELO    *
+      *    MOVE(1:80) ABAIXO - UM MEMBRO GERADO COM UMA LINHA CORTADA  *
+      *    AINDA PODE COMPILAR, SO QUE ERRADO. ACUSA O CARTAO           *
+      *    RESPONSAVEL E SINALIZA O RUN VIA RETURN-CODE EM VEZ DE      *
+      *    DEIXAR PASSAR CALADO.                                       *
+      *----------------------------------------------------------------*
+
+           COMPUTE WRK-TAM-LINHA-MONTADA =
+               WRK-TAM-PREFIXO + WRK-TAM-VALOR + WRK-TAM-SUFIXO.
+
+           IF  WRK-TAM-LINHA-MONTADA   GREATER   80
+               PERFORM 8310-AVISAR-LINHA-TRUNCADA
+           END-IF.
+
+           MOVE SPACES                 TO WRK-LINHA-MONTAGEM.
+           MOVE 1                      TO WRK-PONTEIRO-MONTAGEM.
+
+           IF  WRK-TAM-PREFIXO         GREATER   ZEROS
+               STRING WRK-LINHA-TPL(1:WRK-TAM-PREFIXO)
+                                       DELIMITED BY SIZE
+                   INTO WRK-LINHA-MONTAGEM
+                   WITH POINTER WRK-PONTEIRO-MONTAGEM
+               END-STRING
+           END-IF.
+
+           IF  WRK-TAM-VALOR           GREATER   ZEROS
+               STRING WRK-VALOR-SUBST(1:WRK-TAM-VALOR)
+                                       DELIMITED BY SIZE
+                   INTO WRK-LINHA-MONTAGEM
+                   WITH POINTER WRK-PONTEIRO-MONTAGEM
+               END-STRING
+           END-IF.
+
+           IF  WRK-TAM-SUFIXO          GREATER   ZEROS
+               STRING WRK-LINHA-TPL(WRK-POS-SUFIXO:WRK-TAM-SUFIXO)
+                                       DELIMITED BY SIZE
+                   INTO WRK-LINHA-MONTAGEM
+                   WITH POINTER WRK-PONTEIRO-MONTAGEM
+               END-STRING
+           END-IF.
+
+           MOVE WRK-LINHA-MONTAGEM(1:80) TO WRK-LINHA-TPL.
+
+      *----------------------------------------------------------------*
+       8300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       8310-AVISAR-LINHA-TRUNCADA      SECTION.
+      *----------------------------------------------------------------*
+      *    MENSAGEM COMUM AS DUAS ROTINAS QUE PODEM GERAR UMA LINHA     *
+      *    MAIOR QUE 80 COLUNAS (8300-MONTAR-LINHA-SUBSTITUIDA E        *
+      *    3121-GRAVAR-CARTAO-SE-CORRESPONDE) - O CHAMADOR DEIXA O      *
+      *    TAMANHO RESULTANTE EM WRK-TAM-LINHA-MONTADA ANTES DO         *
+      *    PERFORM.                                                     *
+      *----------------------------------------------------------------*
+
+           DISPLAY '*********** GERAPGM ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*  LINHA GERADA EXCEDE 80 COL. *'
+           DISPLAY '*                              *'
+           DISPLAY '* CARTAO   : ' WRK-TAB-TOKEN (WRK-IDX-CARTAO)
+           DISPLAY '* LINHA MODELO NO.: ' WRK-LIDOS-ARQTPL
+           DISPLAY '* TAMANHO RESULTANTE: ' WRK-TAM-LINHA-MONTADA
+           DISPLAY '*********** GERAPGM ***********'
+
+           ADD 1                       TO  WRK-LINHAS-TRUNCADAS.
+
+      *----------------------------------------------------------------*
+       8310-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9100-FORMATAR-ERRO-ARQUIVO      SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*********** GERAPGM ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*  ERRO DE ACESSO A ARQUIVO    *'
+           DISPLAY '*                              *'
+           DISPLAY '********************************'
+           DISPLAY '* ARQUIVO     : ' WRK-NOME-ARQUIVO ' *'
+           DISPLAY '* FILE STATUS : ' WRK-FILE-STATUS '       *'
+           DISPLAY '********************************'
+
+           MOVE 16 TO RETURN-CODE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9200-FORMATAR-ERRO-TABELA-CHEIA SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*********** GERAPGM ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*  MACO DE CARTOES DE CONTROLE *'
+           DISPLAY '*  MAIOR QUE O LIMITE (200)    *'
+           DISPLAY '*                              *'
+           DISPLAY '********************************'
+
+           MOVE 16 TO RETURN-CODE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '*********** GERAPGM ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*     RESUMO DA GERACAO        *'
+           DISPLAY '* ---------------------------- *'
+           MOVE    WRK-LIDOS-ARQTPL     TO WRK-DISPLAY
+           DISPLAY '* LIDOS    ARQTPL   : ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           MOVE    WRK-LIDOS-ARQCTL     TO WRK-DISPLAY
+           DISPLAY '* LIDOS    ARQCTL   : ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           MOVE    WRK-GRAVADOS-ARQGER  TO WRK-DISPLAY
+           DISPLAY '* GRAVADOS ARQGER   : ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           MOVE    WRK-MARCADORES-VAZIOS TO WRK-DISPLAY
+           DISPLAY '* BLOCOS OPCIONAIS NAO USADOS: ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           MOVE    WRK-LINHAS-TRUNCADAS  TO WRK-DISPLAY
+           DISPLAY '* LINHAS TRUNCADAS (>80 COL.) : ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           DISPLAY '*********** GERAPGM ***********'
+
+           CLOSE ARQTPL
+                 ARQCTL
+                 ARQGER.
+
+           PERFORM 1110-TESTAR-FS-ARQTPL.
+           PERFORM 1120-TESTAR-FS-ARQCTL.
+           PERFORM 1130-TESTAR-FS-ARQGER.
+
+           IF  WRK-LINHAS-TRUNCADAS    GREATER   ZEROS
+               MOVE 8                  TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *================================================================*
