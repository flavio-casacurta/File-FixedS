@@ -0,0 +1,529 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. @PGMID.
+       AUTHOR.     C&C.
+
+      *================================================================*
+      *                        S O N D A   I T                         *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....: @PGMID
+      *    PROGRAMADOR.: C&C
+      *    DATA........: @DATE
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:
+      *                 - CONFERIR, BYTE A BYTE, O ARQUIVO ORIGINAL
+      *                   (ARQINPPD) CONTRA O ARQUIVO OBTIDO APOS O
+      *                   ROUND-TRIP PD->ZD->PD (ARQRTPPD = SAIDA DO
+      *                   ARQOUTZD DE @PGMIDPZ REALIMENTADA EM @PGMIDZP)
+      *
+      *                 - GRAVAR EM ARQDIVERG UMA LINHA PARA CADA
+      *                   REGISTRO/POSICAO ONDE OS DOIS ARQUIVOS
+      *                   DIVERGIREM, PROVANDO (OU DESMENTINDO) QUE A
+      *                   CONVERSAO E REVERSIVEL SEM PERDA ANTES DE
+      *                   UMA MUDANCA DE CAMPO/BOOK IR PARA PRODUCAO.
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                DDNAME           I/O        INCLUDE/BOOK
+      *                ARQINPPD          I         DECLARADO NO PGM
+      *                ARQRTPPD          I         DECLARADO NO PGM
+      *                ARQDIVERG         O         DECLARADO NO PGM
+      *----------------------------------------------------------------*
+      *    OBSERVACAO..: OS DOIS ARQUIVOS DE ENTRADA TEM O MESMO       *
+      *    LRECL (@LENGTHIN) POR SEREM, RESPECTIVAMENTE, O ARQUIVO     *
+      *    ORIGINAL E O RESULTADO DE UM ROUND-TRIP COMPLETO PELO MESMO *
+      *    PAR DE PROGRAMAS GERADOS; A COMPARACAO E POSICIONAL, NAO    *
+      *    DEPENDE DO LAYOUT DE CAMPOS DO BOOK. QUANDO ARQINPPD FOR    *
+      *    GERADO COM A OPCAO DE HEADER/TRAILER, ESSES DOIS REGISTROS  *
+      *    SAO EXCLUIDOS DA COMPARACAO (VIDE 2100-LER-ARQINPPD) POIS   *
+      *    NAO TEM CORRESPONDENTE EM ARQRTPPD.                         *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT ARQINPPD ASSIGN      TO   UT-S-ARQINPPD
+                      FILE STATUS      IS   WRK-FS-ARQINPPD.
+
+           SELECT ARQRTPPD ASSIGN      TO   UT-S-ARQRTPPD
+                      FILE STATUS      IS   WRK-FS-ARQRTPPD.
+
+           SELECT ARQDIVERG ASSIGN     TO   UT-S-ARQDIVERG
+                      FILE STATUS      IS   WRK-FS-ARQDIVERG.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   INPUT:   ARQUIVO ORIGINAL        - ARQINPPD                 *
+      *            ORG. SEQUENCIAL    - LRECL   = @LENGTHIN            *
+      *----------------------------------------------------------------*
+       FD  ARQINPPD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQINPPD                 PIC  X(@LENGTHIN).
+
+      *----------------------------------------------------------------*
+      *   INPUT:   ARQUIVO APOS ROUND-TRIP - ARQRTPPD                 *
+      *            ORG. SEQUENCIAL    - LRECL   = @LENGTHIN            *
+      *----------------------------------------------------------------*
+       FD  ARQRTPPD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQRTPPD                 PIC  X(@LENGTHIN).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:  RELATORIO DE DIVERGENCIAS - ARQDIVERG               *
+      *----------------------------------------------------------------*
+       FD  ARQDIVERG
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQDIVERG                PIC  X(080).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(050)        VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE ACUMULADORES                       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-ACUMULADORES.
+
+           03 WRK-LIDOS-ARQINPPD       PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-LIDOS-ARQRTPPD       PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-DIVERGENCIAS         PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-DISPLAY              PIC +Z(08)9         VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE TESTE DE FILE-STATUS               ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FS-ARQINPPD             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-ARQRTPPD             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-ARQDIVERG            PIC  X(002)         VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CONTROLE DE HEADER/TRAILER         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  AREA DE APOIO PARA A OPCAO DE HEADER/TRAILER (VIDE FERRAMENTA *
+      *  DE GERACAO). OS CAMPOS FICAM DECLARADOS EM TODA GERACAO, MAS  *
+      *  SO SAO DE FATO ATRIBUIDOS QUANDO O BLOCO OPCIONAL EM          *
+      *  2110-LER-ARQINPPD-FISICO (TOKEN @HEADERTRAILER) FOR           *
+      *  PREENCHIDO PELA FERRAMENTA DE GERACAO - SEM ELE,              *
+      *  WRK-TIPO-REGISTRO-LIDO PERMANECE EM SPACES E 2100-LER-        *
+      *  ARQINPPD NUNCA TRATA UM REGISTRO COMO HEADER OU TRAILER.      *
+      *  SOMENTE ARQINPPD PODE TRAZER HEADER/TRAILER QUANDO A OPCAO    *
+      *  ESTIVER ATIVA: O ROUND-TRIP PD->ZD->PD OS DESCARTA SEM        *
+      *  REGRAVA-LOS (VIDE @PGMIDZP), LOGO ARQRTPPD E SEMPRE COMPOSTO  *
+      *  SO POR REGISTROS DE DETALHE.                                  *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  WRK-TIPO-REGISTRO-LIDO      PIC  X(001)         VALUE SPACES.
+           88 WRK-REGISTRO-HEADER                           VALUE 'H'.
+           88 WRK-REGISTRO-TRAILER                          VALUE 'T'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE COMPARACAO BYTE A BYTE             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-CONTROLE-COMPARACAO.
+           03 WRK-POSICAO-BYTE         PIC  9(005) COMP-3  VALUE ZEROS.
+           03 WRK-SW-REGISTRO-DIVERG   PIC  X(001)         VALUE 'N'.
+              88 WRK-REGISTRO-DIVERGENTE                    VALUE 'S'.
+              88 WRK-REGISTRO-IDENTICO                      VALUE 'N'.
+           03 WRK-BYTE-ARQINPPD        PIC  X(001)         VALUE SPACES.
+           03 WRK-BYTE-ARQRTPPD        PIC  X(001)         VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DA LINHA DO RELATORIO DE DIVERGENCIAS ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-LINHA-DIVERGENCIA.
+           03 FILLER                   PIC  X(010)         VALUE
+              'REGISTRO '.
+           03 WRK-REL-NUM-REGISTRO     PIC  ZZZZZZZZ9.
+           03 FILLER                   PIC  X(010)         VALUE
+              ' POSICAO '.
+           03 WRK-REL-POSICAO          PIC  ZZZZ9.
+           03 FILLER                   PIC  X(011)         VALUE
+              ' ORIGINAL='.
+           03 WRK-REL-BYTE-ARQINPPD    PIC  X(001).
+           03 FILLER                   PIC  X(013)         VALUE
+              ' ROUND-TRIP='.
+           03 WRK-REL-BYTE-ARQRTPPD    PIC  X(001).
+           03 FILLER                   PIC  X(022)         VALUE
+              SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE TRATAMENTO DE ERRO DE ARQUIVOS     ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-NOME-ARQUIVO            PIC  X(008)         VALUE SPACES.
+       01  WRK-FILE-STATUS             PIC  X(002)         VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-VERIFICAR-VAZIO.
+
+           PERFORM 3000-PROCESSAR
+               UNTIL WRK-FS-ARQINPPD   EQUAL     '10'
+                  OR WRK-FS-ARQRTPPD   EQUAL     '10'.
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT   ARQINPPD
+                INPUT   ARQRTPPD
+                OUTPUT  ARQDIVERG.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS         SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1110-TESTAR-FS-ARQINPPD.
+
+           PERFORM 1120-TESTAR-FS-ARQRTPPD.
+
+           PERFORM 1130-TESTAR-FS-ARQDIVERG.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1110-TESTAR-FS-ARQINPPD         SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQINPPD         NOT EQUAL  '00'
+               MOVE 'ARQINPPD'         TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQINPPD    TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1120-TESTAR-FS-ARQRTPPD         SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQRTPPD         NOT EQUAL  '00'
+               MOVE 'ARQRTPPD'         TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQRTPPD    TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1130-TESTAR-FS-ARQDIVERG        SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQDIVERG        NOT EQUAL  '00'
+               MOVE 'ARQDIVERG'        TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQDIVERG   TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-VERIFICAR-VAZIO            SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 2100-LER-ARQINPPD.
+
+           PERFORM 2200-LER-ARQRTPPD.
+
+           IF (WRK-LIDOS-ARQINPPD      EQUAL     ZEROS)
+               DISPLAY '************ @PGMID ************'
+               DISPLAY '*                                *'
+               DISPLAY '*     ARQUIVO ARQINPPD VAZIO     *'
+               DISPLAY '*       PROGRAMA ENCERRADO       *'
+               DISPLAY '*                                *'
+               DISPLAY '************ @PGMID ************'
+               MOVE 'ARQINPPD'         TO WRK-NOME-ARQUIVO
+               MOVE 4                  TO RETURN-CODE
+               PERFORM 9000-FINALIZAR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-LER-ARQINPPD               SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - HEADER/TRAILER (VIDE FERRAMENTA DE         *
+      *    GERACAO). A LEITURA FISICA (2110) E REPETIDA ENQUANTO O     *
+      *    REGISTRO OBTIDO FOR HEADER OU TRAILER, DE MODO QUE SOMENTE  *
+      *    REGISTROS DE DETALHE FIQUEM DISPONIVEIS PARA A COMPARACAO   *
+      *    EM 3100-COMPARAR-REGISTRO.                                  *
+      *----------------------------------------------------------------*
+
+           PERFORM 2110-LER-ARQINPPD-FISICO.
+
+           PERFORM 2110-LER-ARQINPPD-FISICO
+               UNTIL WRK-FS-ARQINPPD    EQUAL     '10'
+                  OR (NOT WRK-REGISTRO-HEADER
+                      AND NOT WRK-REGISTRO-TRAILER).
+
+           IF  WRK-FS-ARQINPPD         EQUAL     '00'
+               ADD 1                   TO  WRK-LIDOS-ARQINPPD
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2110-LER-ARQINPPD-FISICO        SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQINPPD.
+
+           IF  WRK-FS-ARQINPPD         EQUAL     '10'
+               GO TO 2110-99-FIM
+           END-IF.
+
+           PERFORM 1110-TESTAR-FS-ARQINPPD.
+
+      *    BLOCO OPCIONAL - HEADER/TRAILER (VIDE FERRAMENTA DE GERACAO -
+      *    OPCAO DE HEADER/TRAILER). SEM ESSA OPCAO, WRK-TIPO-REGISTRO-
+      *    LIDO NUNCA E ATRIBUIDO E PERMANECE EM SPACES, DE MODO QUE A
+      *    LEITURA EM 2100-LER-ARQINPPD NUNCA TRATA UM REGISTRO COMO
+      *    HEADER OU TRAILER.
+@HEADERTRAILER
+           .
+
+      *----------------------------------------------------------------*
+       2110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-LER-ARQRTPPD               SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQRTPPD.
+
+           IF  WRK-FS-ARQRTPPD         EQUAL     '10'
+               GO TO 2200-99-FIM
+           END-IF.
+
+           PERFORM 1120-TESTAR-FS-ARQRTPPD.
+
+           IF  WRK-FS-ARQRTPPD         EQUAL     '00'
+               ADD 1                   TO  WRK-LIDOS-ARQRTPPD
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 3100-COMPARAR-REGISTRO.
+
+           IF  WRK-REGISTRO-DIVERGENTE
+               PERFORM 3200-GRAVAR-DIVERGENCIA
+           END-IF.
+
+           PERFORM 2100-LER-ARQINPPD.
+
+           PERFORM 2200-LER-ARQRTPPD.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3100-COMPARAR-REGISTRO          SECTION.
+      *----------------------------------------------------------------*
+      *    COMPARA O REGISTRO INTEIRO DE UMA SO VEZ; SO ENTRA NO       *
+      *    LOOP BYTE A BYTE (3110) QUANDO HOUVER DIVERGENCIA, PARA     *
+      *    LOCALIZAR A PRIMEIRA POSICAO QUE DIFERE.                    *
+      *----------------------------------------------------------------*
+
+           SET WRK-REGISTRO-IDENTICO   TO TRUE.
+
+           IF  FD-ARQINPPD             NOT EQUAL FD-ARQRTPPD
+               MOVE 1                  TO WRK-POSICAO-BYTE
+               PERFORM 3110-LOCALIZAR-BYTE-DIVERGENTE
+                   UNTIL WRK-POSICAO-BYTE GREATER @LENGTHIN
+                      OR WRK-REGISTRO-DIVERGENTE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3110-LOCALIZAR-BYTE-DIVERGENTE  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE FD-ARQINPPD(WRK-POSICAO-BYTE:1) TO WRK-BYTE-ARQINPPD.
+           MOVE FD-ARQRTPPD(WRK-POSICAO-BYTE:1) TO WRK-BYTE-ARQRTPPD.
+
+           IF  WRK-BYTE-ARQINPPD       NOT EQUAL WRK-BYTE-ARQRTPPD
+               SET WRK-REGISTRO-DIVERGENTE TO TRUE
+           ELSE
+               ADD 1                   TO WRK-POSICAO-BYTE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3200-GRAVAR-DIVERGENCIA         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-LIDOS-ARQINPPD     TO WRK-REL-NUM-REGISTRO.
+           MOVE WRK-POSICAO-BYTE       TO WRK-REL-POSICAO.
+           MOVE WRK-BYTE-ARQINPPD      TO WRK-REL-BYTE-ARQINPPD.
+           MOVE WRK-BYTE-ARQRTPPD      TO WRK-REL-BYTE-ARQRTPPD.
+
+           WRITE FD-ARQDIVERG          FROM    WRK-LINHA-DIVERGENCIA.
+
+           PERFORM 1130-TESTAR-FS-ARQDIVERG.
+
+           ADD 1                       TO  WRK-DIVERGENCIAS.
+
+      *----------------------------------------------------------------*
+       3200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9100-FORMATAR-ERRO-ARQUIVO      SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*********** @PGMID ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*  ERRO DE ACESSO A ARQUIVO    *'
+           DISPLAY '*                              *'
+           DISPLAY '********************************'
+           DISPLAY '* ARQUIVO     : ' WRK-NOME-ARQUIVO ' *'
+           DISPLAY '* FILE STATUS : ' WRK-FILE-STATUS '       *'
+           DISPLAY '********************************'
+
+           MOVE 16 TO RETURN-CODE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '*********** @PGMID ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*     RESUMO DA CONFERENCIA    *'
+           DISPLAY '* ---------------------------- *'
+           MOVE    WRK-LIDOS-ARQINPPD   TO WRK-DISPLAY
+           DISPLAY '* LIDOS    ARQINPPD : ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           MOVE    WRK-LIDOS-ARQRTPPD   TO WRK-DISPLAY
+           DISPLAY '* LIDOS    ARQRTPPD : ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           MOVE    WRK-DIVERGENCIAS     TO WRK-DISPLAY
+           DISPLAY '* DIVERGENCIAS      : ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           DISPLAY '*********** @PGMID ***********'
+
+           IF  WRK-LIDOS-ARQINPPD      NOT EQUAL WRK-LIDOS-ARQRTPPD
+               DISPLAY '*********** @PGMID ***********'
+               DISPLAY '*                              *'
+               DISPLAY '*  QUANTIDADE DE REGISTROS     *'
+               DISPLAY '*  DIVERGENTE ENTRE OS DOIS     *'
+               DISPLAY '*  ARQUIVOS DE ENTRADA          *'
+               DISPLAY '*                              *'
+               DISPLAY '********************************'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF  WRK-DIVERGENCIAS        GREATER   ZEROS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           CLOSE ARQINPPD
+                 ARQRTPPD
+                 ARQDIVERG.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *================================================================*
