@@ -51,6 +51,25 @@
            SELECT ARQOUTZD ASSIGN      TO   UT-S-ARQOUTZD
                       FILE STATUS      IS   WRK-FS-ARQOUTZD.
 
+      *    BLOCO OPCIONAL - ARQUIVO DE REJEITADOS (VIDE FERRAMENTA DE
+      *    GERACAO - OPCAO DE VALIDACAO DE CAMPOS PACKED).
+           SELECT ARQREJPD ASSIGN      TO   UT-S-ARQREJPD
+                      FILE STATUS      IS   WRK-FS-ARQREJPD.
+
+      *    BLOCO OPCIONAL - CHECKPOINT/RESTART (VIDE FERRAMENTA DE
+      *    GERACAO - OPCAO DE CHECKPOINT). ARQCKPIN E O CHECKPOINT DA
+      *    EXECUCAO ANTERIOR (SE HOUVER); ARQCKPPD E O CHECKPOINT
+      *    GRAVADO PELA EXECUCAO CORRENTE.
+           SELECT ARQCKPIN ASSIGN      TO   UT-S-ARQCKPIN
+                      FILE STATUS      IS   WRK-FS-ARQCKPIN.
+
+           SELECT ARQCKPPD ASSIGN      TO   UT-S-ARQCKPPD
+                      FILE STATUS      IS   WRK-FS-ARQCKPPD.
+
+      *    LOG PERSISTENTE DE EXECUCAO (VIDE 9060-GRAVAR-LOG-EXECUCAO).
+           SELECT ARQLOG   ASSIGN      TO   UT-S-ARQLOG
+                      FILE STATUS      IS   WRK-FS-ARQLOG.
+
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -81,6 +100,50 @@
 
        01  FD-ARQOUTZD                 PIC  X(@LENGTHOUT).
 
+      *----------------------------------------------------------------*
+      *   OUTPUT:  ARQUIVO DE REJEITADOS - ARQREJPD (BLOCO OPCIONAL)   *
+      *            ORG. SEQUENCIAL    - LRECL   = @LENGTHIN            *
+      *----------------------------------------------------------------*
+       FD  ARQREJPD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQREJPD                 PIC  X(@LENGTHIN).
+
+      *----------------------------------------------------------------*
+      *   INPUT:   CHECKPOINT DA EXECUCAO ANTERIOR - ARQCKPIN          *
+      *            (BLOCO OPCIONAL)                                   *
+      *----------------------------------------------------------------*
+       FD  ARQCKPIN
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQCKPIN                 PIC  9(009).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:  CHECKPOINT DA EXECUCAO CORRENTE - ARQCKPPD          *
+      *            (BLOCO OPCIONAL)                                   *
+      *----------------------------------------------------------------*
+       FD  ARQCKPPD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQCKPPD                 PIC  9(009).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:  LOG PERSISTENTE DE EXECUCAO - ARQLOG                *
+      *            ORG. SEQUENCIAL    - GRAVADO POR EXTEND (APPEND)    *
+      *----------------------------------------------------------------*
+       FD  ARQLOG
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-ARQLOG                   PIC  X(080).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -97,7 +160,10 @@
 
            03 WRK-LIDOS-ARQINPPD       PIC  9(009) COMP-3  VALUE ZEROS.
            03 WRK-GRAVADOS-ARQOUTZD    PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-REJEITADOS-ARQINPPD  PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-HASH-TOTAL           PIC  9(015) COMP-3  VALUE ZEROS.
            03 WRK-DISPLAY              PIC +Z(08)9         VALUE ZEROS.
+           03 WRK-DISPLAY-HASH         PIC +Z(14)9         VALUE ZEROS.
 
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(050)         VALUE
@@ -106,6 +172,88 @@
 
        01  WRK-FS-ARQINPPD             PIC  X(002)         VALUE SPACES.
        01  WRK-FS-ARQOUTZD             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-ARQREJPD             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-ARQLOG               PIC  X(002)         VALUE SPACES.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  AREA DO LOG PERSISTENTE DE EXECUCAO (VIDE COPY LOGCARD E      *
+      *  9060-GRAVAR-LOG-EXECUCAO).                                    *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO LOG DE EXECUCAO - ARQLOG           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY LOGCARD.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  AREA DE APOIO PARA A OPCAO DE HEADER/TRAILER (VIDE FERRAMENTA *
+      *  DE GERACAO). OS CAMPOS FICAM DECLARADOS EM TODA GERACAO, MAS  *
+      *  SO SAO DE FATO ATRIBUIDOS QUANDO O BLOCO OPCIONAL EM          *
+      *  2100-LER-ARQINPPD (TOKEN @HEADERTRAILER) FOR PREENCHIDO PELA  *
+      *  FERRAMENTA DE GERACAO - SEM ELE, WRK-TIPO-REGISTRO-LIDO       *
+      *  PERMANECE EM SPACES E NENHUM REGISTRO DE DETALHE E TRATADO    *
+      *  COMO HEADER OU TRAILER.                                       *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CONTROLE DE HEADER/TRAILER         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-CONTROLE-TRAILER.
+           03 WRK-SW-TRAILER-LIDO      PIC  X(001)         VALUE 'N'.
+              88 WRK-TRAILER-LIDO                          VALUE 'S'.
+           03 WRK-TRAILER-QTD-REGS     PIC  9(009)          VALUE ZEROS.
+           03 WRK-TRAILER-HASH-TOTAL   PIC  9(015)          VALUE ZEROS.
+           03 WRK-TIPO-REGISTRO-LIDO   PIC  X(001)         VALUE SPACES.
+              88 WRK-REGISTRO-HEADER                        VALUE 'H'.
+              88 WRK-REGISTRO-TRAILER                       VALUE 'T'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  BLOCO OPCIONAL - GERADO SOMENTE QUANDO O ARQUIVO DE ENTRADA   *
+      *  MISTURA MAIS DE UM TIPO DE REGISTRO DE DETALHE NO MESMO       *
+      *  ARQUIVO FISICO (VIDE FERRAMENTA DE GERACAO - OPCAO DE         *
+      *  MULTIPLOS TIPOS DE REGISTRO). UMA CONDICAO-88 POR CODIGO DE   *
+      *  TIPO ADICIONAL, SOB O MESMO WRK-TIPO-REGISTRO-LIDO ACIMA.     *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+@TIPOSREGISTRO
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  BLOCO OPCIONAL - VALIDACAO DE CAMPOS PACKED (ARQREJPD)        *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  WRK-CONTROLE-REJEITO.
+           03 WRK-SW-REGISTRO-INVALIDO PIC  X(001)         VALUE 'N'.
+              88 WRK-REGISTRO-INVALIDO                      VALUE 'S'.
+              88 WRK-REGISTRO-VALIDO                        VALUE 'N'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  BLOCO OPCIONAL - CHECKPOINT/RESTART (ARQCKPIN/ARQCKPPD)       *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  WRK-CONTROLE-CHECKPOINT.
+           03 WRK-CKP-INTERVALO        PIC  9(009) COMP-3  VALUE 100000.
+           03 WRK-CKP-QUOCIENTE        PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-CKP-RESTO            PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-QTD-RESTART          PIC  9(009) COMP-3  VALUE ZEROS.
+           03 WRK-SW-RESTART           PIC  X(001)         VALUE 'N'.
+              88 WRK-EXECUCAO-RESTART                       VALUE 'S'.
+           03 WRK-FS-ARQCKPIN          PIC  X(002)         VALUE SPACES.
+           03 WRK-FS-ARQCKPPD          PIC  X(002)         VALUE SPACES.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  BLOCO OPCIONAL - CARTAO DE CONTROLE SYSIN (SELECAO, EM        *
+      *  TEMPO DE EXECUCAO, DOS CAMPOS QUE RECEBEM TRATAMENTO DE       *
+      *  SINAL - VIDE 1050-LER-CARTAO-CONTROLE).                       *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO CARTAO DE CONTROLE - SYSIN         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY CTLCARD.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *  BLOCO OPCIONAL - TABELAS DE TRADUCAO DE CODIGO (EBCDIC PARA   *
+      *  ASCII) DOS CAMPOS ALFANUMERICOS DO @BOOKOUT - VIDE            *
+      *  3190-FORMATAR-PADRAO-ARQOUTZD/PD.                             *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE TRADUCAO DE CODIGO EBCDIC/ASCII    ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY EBCASC.
+
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(050)         VALUE
            '*** AREA DE TRATAMENTO DE ERRO DE ARQUIVOS     ***'.
@@ -157,15 +305,51 @@
        1000-INICIAR                    SECTION.
       *----------------------------------------------------------------*
 
-           OPEN INPUT   ARQINPPD
-                OUTPUT  ARQOUTZD.
+           PERFORM 1050-LER-CARTAO-CONTROLE.
+
+           PERFORM 1190-DETECTAR-RESTART.
+
+           OPEN INPUT   ARQINPPD.
+
+           IF  WRK-EXECUCAO-RESTART
+               OPEN EXTEND  ARQOUTZD
+           ELSE
+               OPEN OUTPUT  ARQOUTZD
+           END-IF.
+
+           OPEN OUTPUT  ARQREJPD
+                OUTPUT  ARQCKPPD.
 
            PERFORM 1100-TESTAR-FILE-STATUS.
 
+           PERFORM 1160-ABRIR-ARQLOG.
+
+           PERFORM 1200-REPOSICIONAR-RESTART.
+
       *----------------------------------------------------------------*
        1000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       1050-LER-CARTAO-CONTROLE        SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - CARTAO DE CONTROLE VIA SYSIN. O PADRAO E   *
+      *    CONVERTER TODOS OS CAMPOS (TODAS AS POSICOES EM 'S'); SE A  *
+      *    INSTALACAO QUISER SUSPENDER A CONVERSAO DE SINAL DE ALGUM   *
+      *    CAMPO NESTA RODADA, BASTA INFORMAR 'N' NA POSICAO           *
+      *    CORRESPONDENTE DO CARTAO (VIDE 3100-FORMATAR-ARQOUTZD,      *
+      *    QUE TESTA CTL-CONVERTER-CAMPO(nn) ANTES DA SINALTRT).       *
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-CARTAO-CONTROLE
+            REPLACING ALPHANUMERIC DATA BY 'S'.
+
+           ACCEPT WRK-CARTAO-CONTROLE  FROM  SYSIN.
+
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        1100-TESTAR-FILE-STATUS         SECTION.
       *----------------------------------------------------------------*
@@ -174,14 +358,26 @@
 
            PERFORM 1120-TESTAR-FS-ARQOUTZD.
 
+           PERFORM 1130-TESTAR-FS-ARQREJPD.
+
+           PERFORM 1140-TESTAR-FS-ARQCKPPD.
+
       *----------------------------------------------------------------*
        1100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
        1110-TESTAR-FS-ARQINPPD          SECTION.
+      *----------------------------------------------------------------*
+      *    FILE STATUS '04' E TESTADO EM SEPARADO PORQUE INDICA UM     *
+      *    REGISTRO FISICO COM TAMANHO DIFERENTE DO ESPERADO PELO      *
+      *    COPYBOOK - NAO UM ERRO GENERICO DE ACESSO A ARQUIVO.        *
       *----------------------------------------------------------------*
 
+           IF  WRK-FS-ARQINPPD         EQUAL      '04'
+               PERFORM 9110-FORMATAR-ERRO-TAMANHO
+           END-IF.
+
            IF  WRK-FS-ARQINPPD         NOT EQUAL  '00'
                MOVE 'ARQINPPD'         TO WRK-NOME-ARQUIVO
                MOVE WRK-FS-ARQINPPD    TO WRK-FILE-STATUS
@@ -206,12 +402,148 @@
        1120-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       1130-TESTAR-FS-ARQREJPD         SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQREJPD         NOT EQUAL  '00'
+               MOVE 'ARQREJPD'         TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQREJPD    TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1140-TESTAR-FS-ARQCKPPD         SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQCKPPD         NOT EQUAL  '00'
+               MOVE 'ARQCKPPD'         TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQCKPPD    TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1140-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1150-TESTAR-FS-ARQLOG           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ARQLOG           NOT EQUAL  '00'
+               MOVE 'ARQLOG'           TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-ARQLOG      TO WRK-FILE-STATUS
+               PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1160-ABRIR-ARQLOG                SECTION.
+      *----------------------------------------------------------------*
+      *    ARQLOG E CUMULATIVO ENTRE EXECUCOES (OPEN EXTEND). NA       *
+      *    PRIMEIRA EXECUCAO O ARQUIVO AINDA NAO EXISTE (FILE STATUS   *
+      *    '35'), CONDICAO NORMAL QUE SE RESOLVE ABRINDO EM OUTPUT     *
+      *    PARA CRIAR O LOG; DAI EM DIANTE AS EXECUCOES SEGUINTES SO   *
+      *    ACRESCENTAM LINHAS AO FINAL DO MESMO ARQUIVO.               *
+      *----------------------------------------------------------------*
+
+           OPEN EXTEND ARQLOG.
+
+           IF  WRK-FS-ARQLOG           EQUAL      '35'
+               OPEN OUTPUT ARQLOG
+           END-IF.
+
+           PERFORM 1150-TESTAR-FS-ARQLOG.
+
+      *----------------------------------------------------------------*
+       1160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1190-DETECTAR-RESTART           SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - CHECKPOINT/RESTART (VIDE FERRAMENTA DE     *
+      *    GERACAO). SE EXISTIR UM CHECKPOINT DA EXECUCAO ANTERIOR     *
+      *    (ARQCKPIN), LE-SE ATE O ULTIMO REGISTRO GRAVADO (MAIOR      *
+      *    QUANTIDADE JA CONVERTIDA) PARA SABER SE ESTA EXECUCAO E UM  *
+      *    RESTART - DEFINICAO NECESSARIA ANTES DE 1000-INICIAR ABRIR  *
+      *    O ARQOUTZD (EXTEND NUM RESTART, OUTPUT CASO CONTRARIO,      *
+      *    VIDE 1000-INICIAR) E DE 1200-REPOSICIONAR-RESTART LER O     *
+      *    PONTO DE PARADA EM ARQINPPD. A AUSENCIA DE ARQCKPIN (DD     *
+      *    DUMMY OU ARQUIVO NAO ENCONTRADO) E CONDICAO NORMAL DE       *
+      *    PRIMEIRA EXECUCAO, NAO SENDO TRATADA COMO ERRO.             *
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQCKPIN.
+
+           IF  WRK-FS-ARQCKPIN         EQUAL     '00'
+               PERFORM 1210-LER-ULTIMO-CHECKPOINT
+                   UNTIL WRK-FS-ARQCKPIN EQUAL '10'
+               CLOSE ARQCKPIN
+               IF  WRK-QTD-RESTART     GREATER THAN ZEROS
+                   SET WRK-EXECUCAO-RESTART TO TRUE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1190-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1200-REPOSICIONAR-RESTART       SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - CHECKPOINT/RESTART (VIDE FERRAMENTA DE     *
+      *    GERACAO). QUANDO 1190-DETECTAR-RESTART IDENTIFICA UM        *
+      *    RESTART, OS REGISTROS DE ARQINPPD JA CONVERTIDOS NA         *
+      *    EXECUCAO ANTERIOR SAO RELIDOS E REACUMULADOS NO TOTAL DE    *
+      *    CONTROLE (3080-REACUMULAR-RESTART), SEM GERAR NOVA GRAVACAO *
+      *    EM ARQOUTZD - JA GRAVADOS NA EXECUCAO ANTERIOR E            *
+      *    PRESERVADOS PELA ABERTURA EM EXTEND (VIDE 1000-INICIAR) -,  *
+      *    REPOSICIONANDO A LEITURA NO PONTO ONDE A EXECUCAO ANTERIOR  *
+      *    PAROU.                                                      *
+      *----------------------------------------------------------------*
+
+           IF  WRK-EXECUCAO-RESTART
+               PERFORM 3080-REACUMULAR-RESTART
+                 UNTIL WRK-LIDOS-ARQINPPD NOT LESS WRK-QTD-RESTART
+                    OR WRK-FS-ARQINPPD EQUAL '10'
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1210-LER-ULTIMO-CHECKPOINT      SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQCKPIN               INTO WRK-QTD-RESTART.
+
+      *----------------------------------------------------------------*
+       1210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2000-VERIFICAR-VAZIO            SECTION.
       *----------------------------------------------------------------*
 
            PERFORM 2100-LER-ARQINPPD .
 
+      *    SE O PRIMEIRO FISICO FOR HEADER (OU TRAILER SEM NENHUM
+      *    DETALHE NO MEIO), 2100-LER-ARQINPPD NAO CONTA O REGISTRO EM
+      *    WRK-LIDOS-ARQINPPD - CONTINUAR LENDO ATE O PRIMEIRO DETALHE
+      *    OU O FIM REAL DO ARQUIVO ANTES DE CONCLUIR SE ESTA VAZIO.
+           PERFORM 2100-LER-ARQINPPD
+               UNTIL WRK-FS-ARQINPPD    EQUAL     '10'
+                  OR WRK-LIDOS-ARQINPPD GREATER   ZEROS.
+
            IF (WRK-LIDOS-ARQINPPD      EQUAL     ZEROS)
                DISPLAY '************ @PGMID ************'
                DISPLAY '*                                *'
@@ -221,6 +553,7 @@
                DISPLAY '************ @PGMID ************'
                MOVE 'ARQINPPD'         TO WRK-NOME-ARQUIVO
                MOVE WRK-FS-ARQINPPD    TO WRK-FILE-STATUS
+               MOVE 4                  TO RETURN-CODE
                PERFORM 9000-FINALIZAR
            END-IF.
 
@@ -239,26 +572,184 @@
            END-IF.
 
            PERFORM 1110-TESTAR-FS-ARQINPPD.
+
+      *    BLOCO OPCIONAL - HEADER/TRAILER (VIDE FERRAMENTA DE GERACAO -
+      *    OPCAO DE HEADER/TRAILER). SEM ESSA OPCAO, WRK-TIPO-REGISTRO-
+      *    LIDO NUNCA E ATRIBUIDO E PERMANECE EM SPACES, DE MODO QUE
+      *    NENHUM REGISTRO DE DETALHE E TRATADO COMO HEADER OU TRAILER.
+@HEADERTRAILER
+           .
+
            ADD  1  TO   WRK-LIDOS-ARQINPPD.
 
+      *    BLOCO OPCIONAL - CHECKPOINT/RESTART (VIDE FERRAMENTA DE
+      *    GERACAO)
+           DIVIDE WRK-LIDOS-ARQINPPD   BY WRK-CKP-INTERVALO
+               GIVING WRK-CKP-QUOCIENTE
+               REMAINDER WRK-CKP-RESTO.
+
+           IF  WRK-CKP-RESTO           EQUAL     ZEROS
+               PERFORM 2180-GRAVAR-CHECKPOINT
+           END-IF.
+      *    FIM DO BLOCO OPCIONAL - CHECKPOINT/RESTART
+
       *----------------------------------------------------------------*
        2100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2180-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - EXTERNALIZA A QUANTIDADE DE REGISTROS JA   *
+      *    CONVERTIDOS EM ARQCKPPD PARA USO POR UMA EVENTUAL EXECUCAO  *
+      *    DE RESTART.                                                 *
+      *----------------------------------------------------------------*
+
+           WRITE FD-ARQCKPPD           FROM    WRK-LIDOS-ARQINPPD.
+
+           PERFORM 1140-TESTAR-FS-ARQCKPPD.
+
+      *----------------------------------------------------------------*
+       2180-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2160-TRATAR-TRAILER-ARQINPPD    SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - CAPTURA OS TOTAIS DE CONTROLE DO TRAILER   *
+      *    PARA CONFERENCIA EM 9050-VALIDAR-TRAILER.                  *
+      *----------------------------------------------------------------*
+
+           MOVE FD-ARQINPPD(2:9)       TO WRK-TRAILER-QTD-REGS.
+           MOVE FD-ARQINPPD(11:15)     TO WRK-TRAILER-HASH-TOTAL.
+
+           SET WRK-TRAILER-LIDO        TO TRUE.
+
+      *----------------------------------------------------------------*
+       2160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        3000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM 3100-FORMATAR-ARQOUTZD.
-           PERFORM 3200-GRAVAR-ARQOUTZD.
+      *    O TRAILER (QUANDO PRESENTE) JA TEVE SEUS TOTAIS CAPTURADOS
+      *    EM 2160-TRATAR-TRAILER-ARQINPPD NO MOMENTO DA LEITURA - NAO
+      *    E UM REGISTRO DE DETALHE E NAO DEVE SER VALIDADO/CONVERTIDO.
+           IF  NOT WRK-REGISTRO-TRAILER
+               PERFORM 2170-VALIDAR-CAMPOS-NUMERICOS
+
+               IF  WRK-REGISTRO-INVALIDO
+                   PERFORM 3050-REJEITAR-ARQINPPD
+               ELSE
+                   PERFORM 3100-FORMATAR-ARQOUTZD
+                   PERFORM 3200-GRAVAR-ARQOUTZD
+               END-IF
+           END-IF.
+
            PERFORM 2100-LER-ARQINPPD.
 
       *----------------------------------------------------------------*
        3000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2170-VALIDAR-CAMPOS-NUMERICOS   SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - GERADO PARA CADA CAMPO COMP-3 DO @REGIN,   *
+      *    EVITA ABEND DE DATA EXCEPTION (S0C7) EM CAMPO PACKED COM    *
+      *    NIBBLE DE DIGITO/SINAL INVALIDO.                            *
+      *----------------------------------------------------------------*
+
+           SET WRK-REGISTRO-VALIDO     TO TRUE.
+
+@VALIDARNUM
+           .
+      *----------------------------------------------------------------*
+       2170-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3050-REJEITAR-ARQINPPD          SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - GRAVA O REGISTRO INVALIDO NO ARQREJPD E    *
+      *    MANTEM O PROCESSAMENTO DO RESTANTE DO ARQUIVO.              *
+      *----------------------------------------------------------------*
+
+           WRITE FD-ARQREJPD           FROM    FD-ARQINPPD.
+
+           PERFORM 1130-TESTAR-FS-ARQREJPD.
+
+           ADD 1                       TO  WRK-REJEITADOS-ARQINPPD.
+
+      *----------------------------------------------------------------*
+       3050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3080-REACUMULAR-RESTART         SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - CHECKPOINT/RESTART. REPETE A VALIDACAO E O *
+      *    CALCULO DO TOTAL DE CONTROLE (3100-FORMATAR-ARQOUTZD) PARA  *
+      *    OS REGISTROS JA CONVERTIDOS NA EXECUCAO ANTERIOR, SEM       *
+      *    GRAVAR NOVAMENTE EM ARQOUTZD/ARQREJPD (VIDE 1200-           *
+      *    REPOSICIONAR-RESTART). A LEITURA E FEITA PRIMEIRO E A       *
+      *    REACUMULACAO DEPOIS, DE MODO QUE O PROPRIO REGISTRO QUE     *
+      *    FECHA O INTERVALO (WRK-LIDOS-ARQINPPD = WRK-QTD-RESTART)    *
+      *    TAMBEM SEJA REACUMULADO ANTES DE A PERFORM-UNTIL ENCERRAR   *
+      *    O LACO. O PRIMEIRO REGISTRO FISICO PODE SER O HEADER (AINDA*
+      *    NAO DESCARTADO PELA 2000-VERIFICAR-VAZIO NESTE PONTO DO     *
+      *    PROGRAMA), POR ISSO TAMBEM E EXCLUIDO AQUI, ALEM DO         *
+      *    TRAILER E DO FIM DE ARQUIVO.                                *
+      *----------------------------------------------------------------*
+
+           PERFORM 2100-LER-ARQINPPD.
+
+           IF  WRK-FS-ARQINPPD             NOT EQUAL   '10'
+           AND NOT WRK-REGISTRO-TRAILER
+           AND NOT WRK-REGISTRO-HEADER
+               PERFORM 2170-VALIDAR-CAMPOS-NUMERICOS
+
+               IF  NOT WRK-REGISTRO-INVALIDO
+                   PERFORM 3100-FORMATAR-ARQOUTZD
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3080-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        3100-FORMATAR-ARQOUTZD          SECTION.
+      *----------------------------------------------------------------*
+      *    PONTO UNICO DE DESPACHO POR TIPO DE REGISTRO. NO CASO       *
+      *    COMUM (SEM MULTIPLOS TIPOS), OS TOKENS FICAM EM BRANCO      *
+      *    E TODO REGISTRO CAI NO WHEN OTHER, PRESERVANDO O            *
+      *    COMPORTAMENTO DE LAYOUT UNICO DE SEMPRE.                    *
+      *----------------------------------------------------------------*
+
+           EVALUATE TRUE
+               WHEN 1 = 2
+      *            CLAUSULA TECNICA, SEMPRE FALSA - GARANTE QUE O
+      *            WHEN OTHER ABAIXO NUNCA FIQUE SOZINHO NO EVALUATE
+      *            QUANDO NAO HA TIPOS ADICIONAIS DE REGISTRO.
+                   CONTINUE
+@DISPATCHFORMATO
+               WHEN OTHER
+                   PERFORM 3190-FORMATAR-PADRAO-ARQOUTZD
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3190-FORMATAR-PADRAO-ARQOUTZD   SECTION.
+      *----------------------------------------------------------------*
+      *    CADA CAMPO COM TRATAMENTO DE SINAL (COPY SINALTRT) GERADO   *
+      *    NESTA SECTION DEVE VIR PROTEGIDO POR                       *
+      *    IF CTL-CONVERTER-CAMPO(nn), nn = POSICAO DO CAMPO NO        *
+      *    CARTAO DE CONTROLE (VIDE 1050-LER-CARTAO-CONTROLE).         *
       *----------------------------------------------------------------*
 
            INITIALIZE @REGOUT
@@ -266,11 +757,38 @@
              NUMERIC DATA BY ZEROS.
 
 @FORMATOUT
+      *----------------------------------------------------------------*
+      *  BLOCO OPCIONAL - UM 'ADD <CAMPO> TO WRK-HASH-TOTAL' POR CAMPO *
+      *  NUMERICO DESIGNADO PARA CONTROLE (VIDE FERRAMENTA DE GERACAO -*
+      *  OPCAO DE TOTAIS DE CONTROLE), PARA BALANCEAR O RESUMO EM      *
+      *  9000-FINALIZAR CONTRA O TOTAL DE CONTROLE DO SISTEMA EMISSOR  *
+      *  (OU CONTRA O TRAILER, QUANDO PRESENTE - VIDE 9050-VALIDAR-    *
+      *  TRAILER).                                                     *
+      *----------------------------------------------------------------*
+@ACUMULARHASH
+      *----------------------------------------------------------------*
+      *  BLOCO OPCIONAL - TRADUCAO EBCDIC/ASCII DOS CAMPOS ALFANUMERI- *
+      *  COS DO @BOOKOUT DESIGNADOS PELA FERRAMENTA DE GERACAO (OPCAO  *
+      *  DE TRADUCAO DE CODIGO), NA MESMA PASSADA QUE JA FAZ A         *
+      *  CONVERSAO DE SINAL/EMPACOTAMENTO, EM VEZ DE UM JOB DE         *
+      *  TRADUCAO SEPARADO DEPOIS. CADA CAMPO VEM PROTEGIDO POR        *
+      *  IF CTL-TRADUZIR-CAMPO(nn), nn = POSICAO DO CAMPO NO CARTAO    *
+      *  DE CONTROLE (VIDE 1050-LER-CARTAO-CONTROLE).                  *
+      *----------------------------------------------------------------*
+@CONVERTERTEXTO
            .
       *----------------------------------------------------------------*
-       3100-99-FIM.                    EXIT.
+       3190-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *  BLOCO OPCIONAL - GERADO SOMENTE QUANDO O ARQUIVO DE ENTRADA   *
+      *  MISTURA MAIS DE UM TIPO DE REGISTRO DE DETALHE. UMA SECTION   *
+      *  31N0-FORMATAR-TIPOn-ARQOUTZD POR CODIGO DE TIPO ADICIONAL,    *
+      *  CHAMADA PELO WHEN CORRESPONDENTE NO EVALUATE ACIMA, EM        *
+      *  3100-FORMATAR-ARQOUTZD.                                      *
+      *----------------------------------------------------------------*
+@PARAGRAFOSTIPO
       *----------------------------------------------------------------*
        3200-GRAVAR-ARQOUTZD            SECTION.
       *----------------------------------------------------------------*
@@ -306,6 +824,37 @@
        9100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       9110-FORMATAR-ERRO-TAMANHO      SECTION.
+      *----------------------------------------------------------------*
+      *    FILE STATUS '04' - O REGISTRO FISICO LIDO NAO TEM O TAMANHO *
+      *    ESPERADO PELO COPYBOOK (PIC X(@LENGTHIN) DE FD-ARQINPPD);   *
+      *    PROVAVEL LRECL ERRADO NO ARQUIVO DE ENTRADA. FALHA DE FORMA *
+      *    LIMPA EM VEZ DE DEIXAR OS CAMPOS DO BOOK DESALINHADOS       *
+      *    (PACKED/SINAL COM LIXO).                                    *
+      *----------------------------------------------------------------*
+
+           MOVE LENGTH OF FD-ARQINPPD  TO WRK-DISPLAY.
+
+           DISPLAY '*********** @PGMID ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*  TAMANHO DE REGISTRO FISICO   *'
+           DISPLAY '*  DIFERENTE DO ESPERADO PELO   *'
+           DISPLAY '*  COPYBOOK (LRECL INCORRETO)   *'
+           DISPLAY '*                              *'
+           DISPLAY '********************************'
+           DISPLAY '* ARQUIVO        : ARQINPPD     *'
+           DISPLAY '* TAM. ESPERADO  : ' WRK-DISPLAY
+           DISPLAY '********************************'
+
+           MOVE 12 TO RETURN-CODE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        9000-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
@@ -320,16 +869,103 @@
            MOVE    WRK-GRAVADOS-ARQOUTZD  TO WRK-DISPLAY
            DISPLAY '* GRAVADOS ARQOUTZD : ' WRK-DISPLAY
            DISPLAY '*                              *'
+           MOVE    WRK-REJEITADOS-ARQINPPD TO WRK-DISPLAY
+           DISPLAY '* REJEITADOS ARQREJPD: ' WRK-DISPLAY
+           DISPLAY '*                              *'
+           MOVE    WRK-HASH-TOTAL        TO WRK-DISPLAY-HASH
+           DISPLAY '* TOTAL DE CONTROLE : ' WRK-DISPLAY-HASH
+           DISPLAY '*                              *'
+           IF  WRK-EXECUCAO-RESTART
+               DISPLAY '* EXECUCAO EM MODO RESTART A PARTIR DE:'
+               MOVE WRK-QTD-RESTART TO WRK-DISPLAY
+               DISPLAY '* REGISTRO: ' WRK-DISPLAY
+           END-IF
            DISPLAY '*********** @PGMID ***********'
 
+           PERFORM 9050-VALIDAR-TRAILER.
+
+           PERFORM 9060-GRAVAR-LOG-EXECUCAO.
+
            CLOSE ARQINPPD
-                 ARQOUTZD.
+                 ARQOUTZD
+                 ARQREJPD
+                 ARQCKPPD
+                 ARQLOG.
 
            PERFORM 1100-TESTAR-FILE-STATUS.
 
+           PERFORM 1150-TESTAR-FS-ARQLOG.
+
            STOP RUN.
 
       *----------------------------------------------------------------*
        9000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9060-GRAVAR-LOG-EXECUCAO         SECTION.
+      *----------------------------------------------------------------*
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCAO (ARQLOG,     *
+      *    ABERTO EM EXTEND POR 1000-INICIAR) COM O RESUMO DESTE RUN,  *
+      *    PARA ACOMPANHAMENTO DE VOLUME AO LONGO DO TEMPO SEM         *
+      *    DEPENDER DO SYSOUT DO JOB.                                 *
+      *----------------------------------------------------------------*
+
+           MOVE    '@PGMID'             TO LOG-PGMID.
+
+           ACCEPT   LOG-DATA            FROM DATE YYYYMMDD.
+           ACCEPT   LOG-HORA            FROM TIME.
+
+           MOVE    WRK-LIDOS-ARQINPPD   TO LOG-LIDOS.
+           MOVE    WRK-GRAVADOS-ARQOUTZD TO LOG-GRAVADOS.
+           MOVE    WRK-REJEITADOS-ARQINPPD TO LOG-REJEITADOS.
+
+           WRITE   FD-ARQLOG            FROM WRK-LINHA-LOG.
+
+           PERFORM 1150-TESTAR-FS-ARQLOG.
+
+      *----------------------------------------------------------------*
+       9060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9050-VALIDAR-TRAILER             SECTION.
+      *----------------------------------------------------------------*
+      *    BLOCO OPCIONAL - HEADER/TRAILER (VIDE FERRAMENTA DE GERACAO)*
+      *    CONFERE OS TOTAIS DE CONTROLE DO TRAILER CONTRA OS          *
+      *    ACUMULADORES DE LIDOS/GRAVADOS ANTES DE DECLARAR O RUN OK.  *
+      *----------------------------------------------------------------*
+
+           IF  WRK-TRAILER-LIDO
+               IF  WRK-TRAILER-QTD-REGS NOT EQUAL WRK-LIDOS-ARQINPPD
+                   DISPLAY '*********** @PGMID ***********'
+                   DISPLAY '*                              *'
+                   DISPLAY '*  TRAILER DIVERGENTE DO TOTAL  *'
+                   DISPLAY '*  DE REGISTROS LIDOS           *'
+                   DISPLAY '*                              *'
+                   MOVE WRK-TRAILER-QTD-REGS TO WRK-DISPLAY
+                   DISPLAY '* QTD NO TRAILER  : ' WRK-DISPLAY
+                   MOVE WRK-LIDOS-ARQINPPD   TO WRK-DISPLAY
+                   DISPLAY '* QTD LIDA        : ' WRK-DISPLAY
+                   DISPLAY '********************************'
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               IF  WRK-TRAILER-HASH-TOTAL NOT EQUAL WRK-HASH-TOTAL
+                   DISPLAY '*********** @PGMID ***********'
+                   DISPLAY '*                              *'
+                   DISPLAY '*  TRAILER DIVERGENTE DO TOTAL  *'
+                   DISPLAY '*  DE CONTROLE ACUMULADO        *'
+                   DISPLAY '*                              *'
+                   MOVE WRK-TRAILER-HASH-TOTAL TO WRK-DISPLAY-HASH
+                   DISPLAY '* TOTAL NO TRAILER: ' WRK-DISPLAY-HASH
+                   MOVE WRK-HASH-TOTAL       TO WRK-DISPLAY-HASH
+                   DISPLAY '* TOTAL ACUMULADO : ' WRK-DISPLAY-HASH
+                   DISPLAY '********************************'
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       9050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *================================================================*
